@@ -0,0 +1,188 @@
+      *
+      *   DTR140 - DTAR020 EXTRACT PASS WITH CHECKPOINT/RESTART
+      *
+      *   THE DTAR020 EXTRACT IS A BIG FIXED-LENGTH FILE AND A JOB
+      *   FAILURE PARTWAY THROUGH USED TO MEAN REPROCESSING THE WHOLE
+      *   DAY'S FILE FROM RECORD ONE.  THIS PASS COPIES THE
+      *   STORE/DEPARTMENT-VALIDATED DTAR020G EXTRACT PRODUCED BY
+      *   DTR110 TO THE WORKING EXTRACT FILE, CALLING THE SHARED
+      *   CHKPTUTL UTILITY EVERY WS-CHKPT-INTERVAL RECORDS TO RECORD
+      *   THE LAST DTAR020-STORE-NO/DTAR020-KEYCODE-NO/DTAR020-DATE/
+      *   DTAR020-DEPT-NO POSITION COMMITTED.  ON RESTART IT SKIPS
+      *   BACK OVER ALREADY-COMMITTED RECORDS INSTEAD OF REPROCESSING
+      *   THE ENTIRE FILE.  DTR110 MUST RUN AHEAD OF THIS STEP IN THE
+      *   JOB STREAM.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED CHECKPOINT/RESTART TO THE DTAR020 EXTRACT.
+      *   2026-08-08  ADDED DTAR020-DATE AND DTAR020-DEPT-NO TO THE
+      *               CHECKPOINT KEY -- STORE-NO/KEYCODE ALONE REPEAT
+      *               ONCE PER DEPARTMENT/DATE AND COULD MATCH THE
+      *               WRONG OCCURRENCE ON RESTART.
+      *   2026-08-08  READ DTAR020G (DTR110'S VALIDATED OUTPUT) RATHER
+      *               THAN THE RAW DTAR020 EXTRACT, SO AN ORPHAN
+      *               STORE/DEPT RECORD CANNOT REACH THE CHECKPOINTED
+      *               WORKING EXTRACT (AND, VIA DTR150, THE FINAL
+      *               HEADER/TRAILER-WRAPPED FILE).
+      *   2026-08-08  IF EOF IS REACHED WHILE STILL RESTARTING (THE
+      *               CHECKPOINTED KEY WAS NEVER RE-MATCHED), REPORT
+      *               AN ERROR AND SET A NON-ZERO RETURN-CODE INSTEAD
+      *               OF SILENTLY SHIPPING A TRUNCATED EXTRACT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR140.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE  ASSIGN TO DTAR020G
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-WORK  ASSIGN TO DTAR020W
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD            PIC X(27).
+
+       FD  DTAR020-WORK
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-WORK-RECORD            PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-CHKPT-INTERVAL               PIC S9(9) COMP-3 VALUE 1000.
+       01  WS-RECORDS-SINCE-CHKPT          PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RECORD-COUNT                 PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RESTARTING-SWITCH            PIC X(01) VALUE 'N'.
+           88  WS-IS-RESTARTING            VALUE 'Y'.
+      *>   STORE-NO/KEYCODE ALONE REPEAT ONCE PER DEPARTMENT/DATE
+      *>   WITHIN A DTAR020 FILE, SO DATE AND DEPT-NO MUST BE PART OF
+      *>   THE KEY TOO OR THE CHECKPOINT CAN MATCH THE WRONG
+      *>   OCCURRENCE ON RESTART.  COMP-3, LIKE THE SOURCE FIELDS, TO
+      *>   FIT ALL FOUR PIECES IN THE SHARED 20-BYTE CHECKPOINT KEY.
+       01  WS-CURRENT-KEY.
+           05  WS-CK-STORE-NO               PIC S9(03) COMP-3.
+           05  WS-CK-KEYCODE                PIC X(08).
+           05  WS-CK-DATE                   PIC S9(07) COMP-3.
+           05  WS-CK-DEPT-NO                PIC S9(03) COMP-3.
+
+      *> CHKPTUTL LINKAGE WORK AREA
+       01  WS-CHKPT-ACTION                 PIC X(01).
+       01  WS-CHKPT-DDNAME                 PIC X(08) VALUE 'CHKPTDT'.
+       01  WS-CHKPT-JOBID                  PIC X(08) VALUE 'DTAB020'.
+       01  WS-CHKPT-KEY                    PIC X(20).
+       01  WS-CHKPT-COUNT                  PIC S9(09) COMP-3.
+       01  WS-CHKPT-STATUS                 PIC X(01).
+           88  WS-CHKPT-WAS-FOUND          VALUE '0'.
+
+      *> CTLLEDGR LINKAGE WORK AREA
+       01  WS-CTL-ACTION                   PIC X(01).
+       01  WS-CTL-DDNAME                   PIC X(08) VALUE 'CTLLEDGR'.
+       01  WS-CTL-JOBID                    PIC X(08) VALUE 'DTAB020'.
+       01  WS-CTL-FILENAME                 PIC X(20) VALUE 'DTAR020G'.
+       01  WS-CTL-RUN-DATE                 PIC 9(08).
+       01  WS-CTL-RECORD-COUNT             PIC S9(09) COMP-3.
+       01  WS-CTL-STATUS                   PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DTAR020 UNTIL WS-END-OF-FILE
+           IF WS-IS-RESTARTING
+               PERFORM 9050-REPORT-RESTART-FAILURE
+           ELSE
+               PERFORM 9000-TERMINATE
+           END-IF
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT DTAR020-WORK
+           PERFORM 1100-LOAD-LAST-CHECKPOINT
+           PERFORM 1200-READ-DTAR020.
+
+       1100-LOAD-LAST-CHECKPOINT.
+           MOVE 'R' TO WS-CHKPT-ACTION
+           MOVE SPACES TO WS-CHKPT-KEY
+           MOVE 0 TO WS-CHKPT-COUNT
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS
+           IF WS-CHKPT-WAS-FOUND
+               MOVE 'Y' TO WS-RESTARTING-SWITCH
+               MOVE WS-CHKPT-COUNT TO WS-RECORD-COUNT
+           END-IF.
+
+       1200-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-DTAR020.
+           MOVE DTAR020-STORE-NO   TO WS-CK-STORE-NO
+           MOVE DTAR020-KEYCODE-NO TO WS-CK-KEYCODE
+           MOVE DTAR020-DATE       TO WS-CK-DATE
+           MOVE DTAR020-DEPT-NO    TO WS-CK-DEPT-NO
+           IF WS-IS-RESTARTING
+               PERFORM 2100-SKIP-COMMITTED-RECORD
+           ELSE
+               PERFORM 2200-COMMIT-RECORD
+           END-IF
+           PERFORM 1200-READ-DTAR020.
+
+       2100-SKIP-COMMITTED-RECORD.
+           IF WS-CURRENT-KEY = WS-CHKPT-KEY
+               MOVE 'N' TO WS-RESTARTING-SWITCH
+           END-IF.
+
+       2200-COMMIT-RECORD.
+           WRITE DTAR020-WORK-RECORD FROM DTAR020-RECORD-DATA
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-RECORDS-SINCE-CHKPT
+           IF WS-RECORDS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT
+               MOVE 0 TO WS-RECORDS-SINCE-CHKPT
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE 'W' TO WS-CHKPT-ACTION
+           MOVE WS-CURRENT-KEY TO WS-CHKPT-KEY
+           MOVE WS-RECORD-COUNT TO WS-CHKPT-COUNT
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS.
+
+       9000-TERMINATE.
+           MOVE 'I' TO WS-CHKPT-ACTION
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS
+           PERFORM 9100-LOG-CONTROL-TOTALS
+           CLOSE DTAR020-FILE
+           CLOSE DTAR020-WORK.
+
+       9100-LOG-CONTROL-TOTALS.
+           ACCEPT WS-CTL-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'W' TO WS-CTL-ACTION
+           MOVE WS-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+           CALL 'CTLLEDGR' USING WS-CTL-ACTION WS-CTL-DDNAME
+               WS-CTL-JOBID WS-CTL-FILENAME WS-CTL-RUN-DATE
+               WS-CTL-RECORD-COUNT WS-CTL-STATUS.
+
+      *>   THE RESTART CATCH-UP NEVER RE-MATCHED THE CHECKPOINTED KEY
+      *>   BEFORE EOF -- DO NOT CLEAR THE CHECKPOINT (THE NEXT RUN
+      *>   MUST STILL BE ABLE TO RETRY THE SAME CATCH-UP) AND DO NOT
+      *>   LOG CONTROL TOTALS FOR WHAT IS NOW A TRUNCATED EXTRACT.
+       9050-REPORT-RESTART-FAILURE.
+           DISPLAY 'DTR140 ERROR - RESTART NEVER REACHED CHECKPOINT '
+               'KEY, DTAR020-WORK IS INCOMPLETE'
+           MOVE 16 TO RETURN-CODE
+           CLOSE DTAR020-FILE
+           CLOSE DTAR020-WORK.
