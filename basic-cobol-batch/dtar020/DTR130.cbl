@@ -0,0 +1,92 @@
+      *
+      *   DTR130 - DTAR020 SALE/RETURN OUTPUT SPLIT
+      *
+      *   THE DTAR020 LAYOUT CARRIES NO TRANSACTION-TYPE INDICATOR, SO
+      *   A SALE AND A RETURN ONLY DIFFER BY THE SIGN OF
+      *   DTAR020-QTY-SOLD / DTAR020-SALE-PRICE.  THIS STEP READS THE
+      *   STORE/DEPARTMENT-VALIDATED DTAR020G EXTRACT PRODUCED BY
+      *   DTR110 AND SPLITS IT INTO A SALES FILE AND A RETURNS FILE SO
+      *   FINANCE CAN TOTAL EACH INDEPENDENTLY INSTEAD OF NETTING THEM
+      *   TOGETHER.  DTR110 MUST RUN AHEAD OF THIS STEP IN THE JOB
+      *   STREAM.
+      *
+      *   A RECORD IS TREATED AS A RETURN WHEN EITHER QTY-SOLD OR
+      *   SALE-PRICE IS NEGATIVE; OTHERWISE IT IS A SALE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED TO SPLIT SALES FROM RETURNS ON OUTPUT.
+      *   2026-08-08  READ DTAR020G (DTR110'S VALIDATED OUTPUT) RATHER
+      *               THAN THE RAW DTAR020 EXTRACT, SO AN ORPHAN
+      *               STORE/DEPT RECORD CANNOT REACH EITHER SPLIT
+      *               FILE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR130.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE   ASSIGN TO DTAR020G
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-SALES  ASSIGN TO DTAR020S
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-RETURN ASSIGN TO DTAR020R
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD            PIC X(27).
+
+       FD  DTAR020-SALES
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-SALES-RECORD           PIC X(27).
+
+       FD  DTAR020-RETURN
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-RETURN-RECORD          PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-SALES-COUNT                 PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RETURN-COUNT                PIC S9(9) COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DTAR020 UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT DTAR020-SALES
+           OPEN OUTPUT DTAR020-RETURN
+           PERFORM 1100-READ-DTAR020.
+
+       1100-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-DTAR020.
+           IF DTAR020-QTY-SOLD < 0 OR DTAR020-SALE-PRICE < 0
+               WRITE DTAR020-RETURN-RECORD FROM DTAR020-RECORD-DATA
+               ADD 1 TO WS-RETURN-COUNT
+           ELSE
+               WRITE DTAR020-SALES-RECORD FROM DTAR020-RECORD-DATA
+               ADD 1 TO WS-SALES-COUNT
+           END-IF
+           PERFORM 1100-READ-DTAR020.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-FILE
+           CLOSE DTAR020-SALES
+           CLOSE DTAR020-RETURN.
