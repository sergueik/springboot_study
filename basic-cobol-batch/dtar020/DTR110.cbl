@@ -0,0 +1,196 @@
+      *
+      *   DTR110 - DTAR020 STORE/DEPARTMENT MASTER RECONCILIATION
+      *
+      *   VALIDATES EVERY DTAR020-STORE-NO AND DTAR020-DEPT-NO ON THE
+      *   EXTRACT AGAINST THE STORE AND DEPARTMENT MASTER FILES BEFORE
+      *   THE EXTRACT IS PASSED DOWNSTREAM.  RECORDS CITING AN UNKNOWN
+      *   STORE OR DEPARTMENT ARE WRITTEN TO THE ORPHAN-RECORD REPORT
+      *   INSTEAD OF BEING ALLOWED TO POLLUTE SALES TOTALS.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR STORE/DEPARTMENT MASTER RECONCILIATION.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR110.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE  ASSIGN TO DTAR020
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STORMAST-FILE ASSIGN TO STORMAST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DEPTMAST-FILE ASSIGN TO DEPTMAST
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-GOOD  ASSIGN TO DTAR020G
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ORPHAN-RPT-FILE ASSIGN TO ORPHNRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD           PIC X(27).
+
+       FD  STORMAST-FILE
+           RECORDING MODE IS F.
+       01  STORMAST-FILE-RECORD          PIC X(23).
+
+       FD  DEPTMAST-FILE
+           RECORDING MODE IS F.
+       01  DEPTMAST-FILE-RECORD          PIC X(22).
+
+       FD  DTAR020-GOOD
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-GOOD-RECORD           PIC X(27).
+
+       FD  ORPHAN-RPT-FILE.
+       01  ORPHAN-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+       COPY STORMAST.
+       COPY DEPTMAST.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-STORE-MAX                   PIC S9(04) COMP VALUE 500.
+       01  WS-STORE-COUNT                 PIC S9(04) COMP VALUE 0.
+       01  WS-STORE-IDX                   PIC S9(04) COMP VALUE 0.
+       01  STORE-TABLE.
+           05  STORE-ENTRY OCCURS 500 TIMES.
+               10  ST-STORE-NO            PIC S9(03) COMP-3.
+
+       01  WS-DEPT-MAX                    PIC S9(04) COMP VALUE 200.
+       01  WS-DEPT-COUNT                  PIC S9(04) COMP VALUE 0.
+       01  WS-DEPT-IDX                    PIC S9(04) COMP VALUE 0.
+       01  DEPT-TABLE.
+           05  DEPT-ENTRY OCCURS 200 TIMES.
+               10  DP-DEPT-NO             PIC S9(03) COMP-3.
+
+       01  WS-STORE-OK                    PIC X(01).
+           88  WS-STORE-IS-VALID          VALUE 'Y'.
+       01  WS-DEPT-OK                     PIC X(01).
+           88  WS-DEPT-IS-VALID           VALUE 'Y'.
+
+       01  WS-ORPHAN-REASON                PIC X(20).
+
+       01  WS-ORPHAN-LINE.
+           05  WS-OL-KEYCODE              PIC X(08).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-OL-STORE-NO              PIC ZZZ9.
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-OL-DEPT-NO                PIC ZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-OL-REASON                PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DTAR020 UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-STORE-MASTER
+           PERFORM 1200-LOAD-DEPT-MASTER
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT DTAR020-GOOD
+           OPEN OUTPUT ORPHAN-RPT-FILE
+           MOVE 'DTR110 ORPHAN STORE/DEPT RECORD REPORT'
+               TO ORPHAN-RPT-LINE
+           WRITE ORPHAN-RPT-LINE
+           PERFORM 1900-READ-DTAR020.
+
+       1100-LOAD-STORE-MASTER.
+           OPEN INPUT STORMAST-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ STORMAST-FILE INTO STORMAST-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF WS-STORE-COUNT < WS-STORE-MAX
+                           ADD 1 TO WS-STORE-COUNT
+                           MOVE STORMAST-STORE-NO
+                               TO ST-STORE-NO (WS-STORE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STORMAST-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       1200-LOAD-DEPT-MASTER.
+           OPEN INPUT DEPTMAST-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ DEPTMAST-FILE INTO DEPTMAST-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF WS-DEPT-COUNT < WS-DEPT-MAX
+                           ADD 1 TO WS-DEPT-COUNT
+                           MOVE DEPTMAST-DEPT-NO
+                               TO DP-DEPT-NO (WS-DEPT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DEPTMAST-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       1900-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-DTAR020.
+           PERFORM 2100-VALIDATE-STORE
+           PERFORM 2200-VALIDATE-DEPT
+           IF WS-STORE-IS-VALID AND WS-DEPT-IS-VALID
+               WRITE DTAR020-GOOD-RECORD FROM DTAR020-RECORD-DATA
+           ELSE
+               PERFORM 2300-WRITE-ORPHAN
+           END-IF
+           PERFORM 1900-READ-DTAR020.
+
+       2100-VALIDATE-STORE.
+           MOVE 'N' TO WS-STORE-OK
+           PERFORM VARYING WS-STORE-IDX FROM 1 BY 1
+                   UNTIL WS-STORE-IDX > WS-STORE-COUNT
+               IF ST-STORE-NO (WS-STORE-IDX) = DTAR020-STORE-NO
+                   MOVE 'Y' TO WS-STORE-OK
+                   MOVE WS-STORE-COUNT TO WS-STORE-IDX
+               END-IF
+           END-PERFORM.
+
+       2200-VALIDATE-DEPT.
+           MOVE 'N' TO WS-DEPT-OK
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF DP-DEPT-NO (WS-DEPT-IDX) = DTAR020-DEPT-NO
+                   MOVE 'Y' TO WS-DEPT-OK
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM.
+
+       2300-WRITE-ORPHAN.
+           IF NOT WS-STORE-IS-VALID AND NOT WS-DEPT-IS-VALID
+               MOVE 'UNKNOWN STORE+DEPT' TO WS-ORPHAN-REASON
+           ELSE
+               IF NOT WS-STORE-IS-VALID
+                   MOVE 'UNKNOWN STORE' TO WS-ORPHAN-REASON
+               ELSE
+                   MOVE 'UNKNOWN DEPT' TO WS-ORPHAN-REASON
+               END-IF
+           END-IF
+           MOVE DTAR020-KEYCODE-NO TO WS-OL-KEYCODE
+           MOVE DTAR020-STORE-NO   TO WS-OL-STORE-NO
+           MOVE DTAR020-DEPT-NO    TO WS-OL-DEPT-NO
+           MOVE WS-ORPHAN-REASON   TO WS-OL-REASON
+           WRITE ORPHAN-RPT-LINE FROM WS-ORPHAN-LINE.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-FILE
+           CLOSE DTAR020-GOOD
+           CLOSE ORPHAN-RPT-FILE.
