@@ -0,0 +1,163 @@
+      *
+      *   DTR160 - VALIDATE DTAR020 HEADER/TRAILER CONTROL RECORDS
+      *
+      *   CHECKS A DTAR020 FILE WRAPPED BY DTR150: THE FIRST RECORD
+      *   MUST BE AN HDRBATCH HEADER, THE LAST MUST BE A TRLBATCH
+      *   TRAILER, AND THE TRAILER'S RECORD COUNT MUST MATCH THE
+      *   NUMBER OF DETAIL RECORDS ACTUALLY READ IN BETWEEN.  ANY
+      *   DISCREPANCY IS WRITTEN TO THE CONTROL REPORT SO A SHORT OR
+      *   DOUBLED-UP FILE IS CAUGHT BEFORE IT REACHES DOWNSTREAM
+      *   PROCESSING.  THE LAST RECORD IS ONLY KNOWN TO BE LAST ONCE
+      *   THE NEXT READ HITS END OF FILE, SO THE CURRENT RECORD IS
+      *   ALWAYS HELD ONE READ AHEAD OF THE ONE JUST CLASSIFIED.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED HEADER/TRAILER VALIDATION FOR THE DTAR020
+      *               WRAPPED EXTRACT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR160.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-WRAPPED ASSIGN TO DTAR020H
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-RPT-FILE ASSIGN TO DTARCTLR
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-WRAPPED
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-WRAPPED-RECORD         PIC X(27).
+
+       FD  CONTROL-RPT-FILE.
+       01  CONTROL-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *> THE RECORD CURRENTLY BEING CLASSIFIED, ONE READ AHEAD OF THE
+      *> LAST RECORD WRITTEN TO CONTROL-RPT-FILE.
+       01  WS-CURR-RECORD.
+           05  WS-CURR-DATA               PIC X(27).
+           05  WS-CURR-HDR-TRL REDEFINES WS-CURR-DATA.
+               10  WS-CURR-HT-ID          PIC X(08).
+               10  WS-CURR-HT-RUN-DATE    PIC S9(07)   COMP-3.
+               10  WS-CURR-HT-REC-COUNT   PIC S9(9)    COMP-3.
+               10  FILLER                 PIC X(10).
+
+       01  WS-NEXT-DATA                   PIC X(27).
+
+       COPY DTAR020.
+
+       01  WS-NO-RECORDS-SWITCH           PIC X(01) VALUE 'N'.
+           88  WS-NO-RECORDS              VALUE 'Y'.
+       01  WS-HEADER-ONLY-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-HEADER-ONLY             VALUE 'Y'.
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-HAVE-HEADER-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-HAVE-HEADER             VALUE 'Y'.
+       01  WS-HAVE-TRAILER-SWITCH         PIC X(01) VALUE 'N'.
+           88  WS-HAVE-TRAILER            VALUE 'Y'.
+
+       01  WS-DETAIL-COUNT                PIC S9(9) COMP-3 VALUE 0.
+       01  WS-TRAILER-COUNT               PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(40)
+               VALUE 'DTR160 DTAR020 HEADER/TRAILER CONTROL'.
+
+       01  WS-OK-LINE.
+           05  FILLER                    PIC X(19)
+               VALUE 'FILE OK - RECORDS: '.
+           05  WS-OL-COUNT               PIC Z(8)9.
+
+       01  WS-ERROR-LINE.
+           05  FILLER                    PIC X(04) VALUE '*** '.
+           05  WS-EL-TEXT                PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-NO-RECORDS
+               MOVE 'FILE HAS NO RECORDS AT ALL' TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+           ELSE
+               IF WS-HEADER-ONLY
+                   MOVE 'FILE HAS A HEADER BUT NO TRAILER'
+                       TO WS-EL-TEXT
+                   WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ELSE
+                   PERFORM 2000-READ-AHEAD
+                   PERFORM 2500-PROCESS-BODY UNTIL WS-END-OF-FILE
+                   PERFORM 3000-VALIDATE-TRAILER
+               END-IF
+           END-IF
+           PERFORM 4000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-WRAPPED
+           OPEN OUTPUT CONTROL-RPT-FILE
+           WRITE CONTROL-RPT-LINE FROM WS-HEADING-1
+           READ DTAR020-WRAPPED INTO WS-CURR-DATA
+               AT END
+                   MOVE 'Y' TO WS-NO-RECORDS-SWITCH
+           END-READ
+           IF NOT WS-NO-RECORDS
+               PERFORM 1100-VALIDATE-HEADER
+               READ DTAR020-WRAPPED INTO WS-CURR-DATA
+                   AT END
+                       MOVE 'Y' TO WS-HEADER-ONLY-SWITCH
+               END-READ
+           END-IF.
+
+       1100-VALIDATE-HEADER.
+           IF WS-CURR-HT-ID = DTAR020-HT-ID-HEADER
+               MOVE 'Y' TO WS-HAVE-HEADER-SWITCH
+           ELSE
+               MOVE 'FIRST RECORD IS NOT AN HDRBATCH HEADER'
+                   TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+           END-IF.
+
+       2000-READ-AHEAD.
+           READ DTAR020-WRAPPED INTO WS-NEXT-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2500-PROCESS-BODY.
+           ADD 1 TO WS-DETAIL-COUNT
+           MOVE WS-NEXT-DATA TO WS-CURR-DATA
+           PERFORM 2000-READ-AHEAD.
+
+       3000-VALIDATE-TRAILER.
+           IF WS-CURR-HT-ID = DTAR020-HT-ID-TRAILER
+               MOVE 'Y' TO WS-HAVE-TRAILER-SWITCH
+               MOVE WS-CURR-HT-REC-COUNT TO WS-TRAILER-COUNT
+           ELSE
+               MOVE 'LAST RECORD IS NOT A TRLBATCH TRAILER'
+                   TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ADD 1 TO WS-DETAIL-COUNT
+           END-IF.
+
+       4000-PRODUCE-REPORT.
+           IF WS-HAVE-HEADER AND WS-HAVE-TRAILER
+               IF WS-TRAILER-COUNT NOT = WS-DETAIL-COUNT
+                   MOVE 'TRAILER RECORD COUNT DOES NOT MATCH DETAIL'
+                       TO WS-EL-TEXT
+                   WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ELSE
+                   MOVE WS-DETAIL-COUNT TO WS-OL-COUNT
+                   WRITE CONTROL-RPT-LINE FROM WS-OK-LINE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-WRAPPED
+           CLOSE CONTROL-RPT-FILE.
