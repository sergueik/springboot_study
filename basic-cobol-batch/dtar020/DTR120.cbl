@@ -0,0 +1,105 @@
+      *
+      *   DTR120 - DTAR020 NEGATIVE VALUE EXCEPTION EXTRACT
+      *
+      *   DTAR020-QTY-SOLD AND DTAR020-SALE-PRICE ARE SIGNED COMP-3
+      *   FIELDS SO RETURNS AND PRICE ADJUSTMENTS CAN SHOW UP AS
+      *   NEGATIVE AMOUNTS MIXED IN WITH NORMAL SALES.  THIS READS THE
+      *   STORE/DEPARTMENT-VALIDATED DTAR020G EXTRACT PRODUCED BY
+      *   DTR110 AND PULLS ANY RECORD WHERE EITHER FIELD IS NEGATIVE
+      *   OUT TO A SEPARATE EXCEPTION EXTRACT SO OPERATIONS CAN REVIEW
+      *   THEM ON THEIR OWN.  DTR110 MUST RUN AHEAD OF THIS STEP IN
+      *   THE JOB STREAM.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR NEGATIVE QTY/PRICE EXCEPTION REPORTING.
+      *   2026-08-08  READ DTAR020G (DTR110'S VALIDATED OUTPUT) RATHER
+      *               THAN THE RAW DTAR020 EXTRACT, SO AN ORPHAN
+      *               STORE/DEPT RECORD CANNOT REACH THE EXCEPTION
+      *               EXTRACT EITHER.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR120.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE    ASSIGN TO DTAR020G
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-EXCEPT  ASSIGN TO DTAR020X
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPT-RPT-FILE ASSIGN TO EXCPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD           PIC X(27).
+
+       FD  DTAR020-EXCEPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-EXCEPT-RECORD         PIC X(27).
+
+       FD  EXCEPT-RPT-FILE.
+       01  EXCEPT-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-EXCEPT-COUNT                PIC S9(09) COMP-3 VALUE 0.
+
+       01  WS-EXCEPT-HEADING.
+           05  FILLER                     PIC X(40)
+               VALUE 'DTR120 NEGATIVE QTY/PRICE EXCEPTIONS'.
+
+       01  WS-EXCEPT-LINE.
+           05  WS-EL-KEYCODE               PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-EL-STORE-NO              PIC ZZZ9.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-EL-DEPT-NO               PIC ZZZ9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-EL-QTY-SOLD              PIC -(8)9.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  WS-EL-SALE-PRICE            PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DTAR020 UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT DTAR020-EXCEPT
+           OPEN OUTPUT EXCEPT-RPT-FILE
+           WRITE EXCEPT-RPT-LINE FROM WS-EXCEPT-HEADING
+           PERFORM 1100-READ-DTAR020.
+
+       1100-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-DTAR020.
+           IF DTAR020-QTY-SOLD < 0 OR DTAR020-SALE-PRICE < 0
+               WRITE DTAR020-EXCEPT-RECORD FROM DTAR020-RECORD-DATA
+               ADD 1 TO WS-EXCEPT-COUNT
+               MOVE DTAR020-KEYCODE-NO  TO WS-EL-KEYCODE
+               MOVE DTAR020-STORE-NO    TO WS-EL-STORE-NO
+               MOVE DTAR020-DEPT-NO     TO WS-EL-DEPT-NO
+               MOVE DTAR020-QTY-SOLD    TO WS-EL-QTY-SOLD
+               MOVE DTAR020-SALE-PRICE  TO WS-EL-SALE-PRICE
+               WRITE EXCEPT-RPT-LINE FROM WS-EXCEPT-LINE
+           END-IF
+           PERFORM 1100-READ-DTAR020.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-FILE
+           CLOSE DTAR020-EXCEPT
+           CLOSE EXCEPT-RPT-FILE.
