@@ -0,0 +1,108 @@
+      *
+      *   DTR150 - WRAP THE DTAR020 WORKING EXTRACT WITH HEADER/
+      *            TRAILER CONTROL RECORDS
+      *
+      *   DOWNSTREAM CONSUMERS OUTSIDE THIS SYSTEM WANT TO BE ABLE TO
+      *   TELL, JUST BY READING THE FILE, THAT THEY GOT ALL OF IT AND
+      *   NOTHING BUT IT.  THIS PASS TAKES THE CHECKPOINT/RESTART
+      *   WORKING EXTRACT PRODUCED BY DTR140 AND WRAPS IT WITH A
+      *   LEADING HDRBATCH RECORD AND A TRAILING TRLBATCH RECORD (SEE
+      *   DTAR020-HDR-TRL-RECORD IN THE DTAR020 COPYBOOK), THE TRAILER
+      *   CARRYING THE DETAIL RECORD COUNT SO A RECEIVER CAN VALIDATE
+      *   THE FILE IS COMPLETE WITHOUT A SEPARATE CONTROL REPORT.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED HEADER/TRAILER WRAPPING FOR THE DTAR020
+      *               WORKING EXTRACT.
+      *   2026-08-08  DERIVE THE CENTURY DIGIT EXPLICITLY FOR
+      *               DTAR020-HT-RUN-DATE INSTEAD OF LEFT-PADDING A
+      *               6-DIGIT ACCEPT, WHICH ALWAYS STORED CENTURY 0.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR150.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-WORK    ASSIGN TO DTAR020W
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DTAR020-WRAPPED ASSIGN TO DTAR020H
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-WORK
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-WORK-RECORD            PIC X(27).
+
+       FD  DTAR020-WRAPPED
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-WRAPPED-RECORD         PIC X(27).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-RECORD-COUNT                PIC S9(9) COMP-3 VALUE 0.
+
+      *>   DTAR020-HT-RUN-DATE IS CYYMMDD (7 DIGITS) LIKE DTAR020-DATE,
+      *>   SO THE CENTURY DIGIT IS DERIVED EXPLICITLY FROM AN 8-DIGIT
+      *>   ACCEPT RATHER THAN LEFT-PADDED IN BY A 6-DIGIT TO 7-DIGIT
+      *>   MOVE (WHICH WOULD ALWAYS STORE CENTURY 0).
+       01  WS-TODAY-CCYYMMDD               PIC 9(08) VALUE 0.
+       01  WS-TODAY-CCYYMMDD-R REDEFINES WS-TODAY-CCYYMMDD.
+           05  WS-TODAY-CC                 PIC 9(02).
+           05  WS-TODAY-YYMMDD             PIC 9(06).
+
+       01  WS-CURRENT-DATE                PIC 9(07) VALUE 0.
+       01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+           05  WS-CURRENT-DATE-CENTURY     PIC 9(01).
+           05  WS-CURRENT-DATE-YYMMDD      PIC 9(06).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COPY-DETAILS UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-TRAILER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-WORK
+           OPEN OUTPUT DTAR020-WRAPPED
+           ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD
+           COMPUTE WS-CURRENT-DATE-CENTURY = WS-TODAY-CC - 19
+           MOVE WS-TODAY-YYMMDD TO WS-CURRENT-DATE-YYMMDD
+           PERFORM 1100-WRITE-HEADER
+           PERFORM 1200-READ-WORK.
+
+       1100-WRITE-HEADER.
+           MOVE SPACES                TO DTAR020-IO-RECORD
+           MOVE DTAR020-HT-ID-HEADER TO DTAR020-HT-ID
+           MOVE WS-CURRENT-DATE      TO DTAR020-HT-RUN-DATE
+           MOVE 0                    TO DTAR020-HT-REC-COUNT
+           WRITE DTAR020-WRAPPED-RECORD FROM DTAR020-HDR-TRL-RECORD.
+
+       1200-READ-WORK.
+           READ DTAR020-WORK INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-COPY-DETAILS.
+           WRITE DTAR020-WRAPPED-RECORD FROM DTAR020-RECORD-DATA
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 1200-READ-WORK.
+
+       3000-WRITE-TRAILER.
+           MOVE SPACES                TO DTAR020-IO-RECORD
+           MOVE DTAR020-HT-ID-TRAILER TO DTAR020-HT-ID
+           MOVE WS-CURRENT-DATE       TO DTAR020-HT-RUN-DATE
+           MOVE WS-RECORD-COUNT       TO DTAR020-HT-REC-COUNT
+           WRITE DTAR020-WRAPPED-RECORD FROM DTAR020-HDR-TRL-RECORD.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-WORK
+           CLOSE DTAR020-WRAPPED.
