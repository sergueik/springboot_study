@@ -0,0 +1,132 @@
+      *
+      *   DTR100 - DTAR020 CHAIN-WIDE DEPARTMENT ROLLUP REPORT
+      *
+      *   READS THE STORE/DEPARTMENT-VALIDATED DTAR020G EXTRACT
+      *   PRODUCED BY DTR110 AND ACCUMULATES DTAR020-QTY-SOLD AND
+      *   DTAR020-SALE-PRICE BY DTAR020-DEPT-NO ACROSS ALL STORES, SO
+      *   MERCHANDISING CAN SEE CHAIN-WIDE DEPARTMENT PERFORMANCE
+      *   WITHOUT EXPORTING THE RAW EXTRACT EVERY MORNING.  DTR110
+      *   MUST RUN AHEAD OF THIS STEP IN THE JOB STREAM.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR CHAIN-WIDE DEPARTMENT ROLLUP REPORTING.
+      *   2026-08-08  READ DTAR020G (DTR110'S VALIDATED OUTPUT) RATHER
+      *               THAN THE RAW DTAR020 EXTRACT, SO AN ORPHAN
+      *               STORE/DEPT RECORD CANNOT REACH THE CHAIN-WIDE
+      *               TOTALS.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTR100.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE  ASSIGN TO DTAR020G
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DEPT-RPT-FILE ASSIGN TO DEPTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD           PIC X(27).
+
+       FD  DEPT-RPT-FILE.
+       01  DEPT-RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-DEPT-MAX                   PIC S9(04) COMP VALUE 200.
+       01  WS-DEPT-COUNT                 PIC S9(04) COMP VALUE 0.
+       01  WS-DEPT-IDX                   PIC S9(04) COMP VALUE 0.
+       01  WS-DEPT-FOUND                 PIC S9(04) COMP VALUE 0.
+
+       01  DEPT-TOTAL-TABLE.
+           05  DEPT-TOTAL-ENTRY OCCURS 200 TIMES.
+               10  DT-DEPT-NO            PIC S9(03)    COMP-3.
+               10  DT-QTY-SOLD           PIC S9(11)    COMP-3.
+               10  DT-SALE-AMOUNT        PIC S9(11)V99 COMP-3.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                    PIC X(44)
+               VALUE 'DTR100  CHAIN-WIDE DEPARTMENT SALES ROLLUP'.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER                    PIC X(30)
+               VALUE 'DEPT    QTY-SOLD   SALE-AMOUNT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-DEPT-NO             PIC ZZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  WS-DL-QTY-SOLD            PIC -(10)9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  WS-DL-SALE-AMOUNT         PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DTAR020 UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT DEPT-RPT-FILE
+           WRITE DEPT-RPT-LINE FROM WS-REPORT-HEADING-1
+           WRITE DEPT-RPT-LINE FROM WS-REPORT-HEADING-2
+           PERFORM 1100-READ-DTAR020.
+
+       1100-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-DTAR020.
+           PERFORM 2100-ACCUMULATE-DEPT-TOTAL
+           PERFORM 1100-READ-DTAR020.
+
+       2100-ACCUMULATE-DEPT-TOTAL.
+           MOVE 0 TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF DT-DEPT-NO (WS-DEPT-IDX) = DTAR020-DEPT-NO
+                   MOVE WS-DEPT-IDX TO WS-DEPT-FOUND
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-DEPT-FOUND = 0
+               IF WS-DEPT-COUNT < WS-DEPT-MAX
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-FOUND
+                   MOVE DTAR020-DEPT-NO TO DT-DEPT-NO (WS-DEPT-FOUND)
+                   MOVE 0 TO DT-QTY-SOLD (WS-DEPT-FOUND)
+                   MOVE 0 TO DT-SALE-AMOUNT (WS-DEPT-FOUND)
+               END-IF
+           END-IF
+
+           IF WS-DEPT-FOUND NOT = 0
+               ADD DTAR020-QTY-SOLD
+                   TO DT-QTY-SOLD (WS-DEPT-FOUND)
+               ADD DTAR020-SALE-PRICE
+                   TO DT-SALE-AMOUNT (WS-DEPT-FOUND)
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE DT-DEPT-NO (WS-DEPT-IDX)     TO WS-DL-DEPT-NO
+               MOVE DT-QTY-SOLD (WS-DEPT-IDX)    TO WS-DL-QTY-SOLD
+               MOVE DT-SALE-AMOUNT (WS-DEPT-IDX) TO WS-DL-SALE-AMOUNT
+               WRITE DEPT-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-FILE
+           CLOSE DEPT-RPT-FILE.
