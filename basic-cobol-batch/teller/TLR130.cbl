@@ -0,0 +1,81 @@
+      *
+      *   TLR130 - BUILD INDEXED ACCOUNT HISTORY FILE
+      *
+      *   THE TELLER TRANSACTION RECORD IS ONLY EVER WRITTEN TO A FLAT
+      *   SEQUENTIAL CAPTURE FILE IN ARRIVAL ORDER, SO ANSWERING
+      *   "SHOW ME EVERY TRANSACTION ON THIS ACCOUNT" MEANS SCANNING
+      *   THE WHOLE DAY'S FILE.  THIS STEP RE-ORGANIZES EACH TT-BODY
+      *   OCCURRENCE INTO THE INDEXED ACCTHIST FILE, KEYED ON
+      *   AH-ACCOUNT-NUMBER (TT-ACCOUNT-NUMBER), SO A TELLER OR CSR
+      *   INQUIRY CAN START DIRECTLY ON AN ACCOUNT NUMBER.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED TO BUILD THE INDEXED ACCOUNT HISTORY FILE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLR130.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-TXN-FILE ASSIGN TO TELLERTX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ACCTHIST-FILE  ASSIGN TO ACCTHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AH-SEQ-NO
+               ALTERNATE RECORD KEY IS AH-ACCOUNT-NUMBER
+                   WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-TXN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS.
+       01  TELLER-TXN-FILE-RECORD         PIC X(93).
+
+       FD  ACCTHIST-FILE.
+       COPY ACCTHIST.
+
+       WORKING-STORAGE SECTION.
+       COPY TELLERTX.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-NEXT-SEQ-NO                 PIC 9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TELLER-TXN-FILE
+           OPEN OUTPUT ACCTHIST-FILE
+           PERFORM 1100-READ-TXN.
+
+       1100-READ-TXN.
+           READ TELLER-TXN-FILE INTO TELLER-TRANSACTION-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TXN.
+           ADD 1 TO WS-NEXT-SEQ-NO
+           MOVE WS-NEXT-SEQ-NO    TO AH-SEQ-NO
+           MOVE TT-ACCOUNT-NUMBER TO AH-ACCOUNT-NUMBER
+           MOVE TT-BRANCH-ID      TO AH-BRANCH-ID
+           MOVE TT-TELLER-ID      TO AH-TELLER-ID
+           MOVE TT-TRAN-DATE      TO AH-TRAN-DATE
+           MOVE TT-TRAN-TIME      TO AH-TRAN-TIME
+           MOVE TT-TRAN-CODE      TO AH-TRAN-CODE
+           MOVE TT-AMOUNT         TO AH-AMOUNT
+           MOVE TT-CURRENCY       TO AH-CURRENCY
+           MOVE TT-DESCRIPTION    TO AH-DESCRIPTION
+           WRITE ACCTHIST-RECORD
+           PERFORM 1100-READ-TXN.
+
+       9000-TERMINATE.
+           CLOSE TELLER-TXN-FILE
+           CLOSE ACCTHIST-FILE.
