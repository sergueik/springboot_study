@@ -0,0 +1,92 @@
+      *
+      *   TLR120 - DECLINED TELLER TRANSACTION EXCEPTION REPORT
+      *
+      *   TT-RESPONSE-CODE AND TT-APPROVAL-CODE ARE CAPTURED ON EVERY
+      *   TRANSACTION BUT NOTHING DOWNSTREAM EVER ACTS ON THEM.  THIS
+      *   FILTERS THE TELLER TRANSACTION FILE FOR NON-APPROVED
+      *   TT-RESPONSE-CODE VALUES AND LISTS THEM WITH TT-BRANCH-ID,
+      *   TT-TELLER-ID AND TT-ACCOUNT-NUMBER SO BRANCH MANAGEMENT CAN
+      *   FOLLOW UP ON DECLINES INSTEAD OF THEM DISAPPEARING INTO THE
+      *   GENERAL TRANSACTION FILE.
+      *
+      *   TT-RESPONSE-CODE OF '00' IS TREATED AS APPROVED; ANY OTHER
+      *   VALUE IS TREATED AS A DECLINE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR DECLINED-TRANSACTION EXCEPTION REPORT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLR120.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-TXN-FILE  ASSIGN TO TELLERTX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DECLINE-RPT-FILE ASSIGN TO TLRDECRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-TXN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS.
+       01  TELLER-TXN-FILE-RECORD         PIC X(93).
+
+       FD  DECLINE-RPT-FILE.
+       01  DECLINE-RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY TELLERTX.
+
+       01  WS-APPROVED-RESPONSE            PIC X(02) VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE              VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40)
+               VALUE 'TLR120 DECLINED TRANSACTION EXCEPTIONS'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-BRANCH-ID              PIC X(05).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-DL-TELLER-ID              PIC X(06).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-DL-ACCOUNT-NUMBER         PIC 9(12).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-DL-RESPONSE-CODE          PIC X(02).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  WS-DL-APPROVAL-CODE          PIC X(06).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TELLER-TXN-FILE
+           OPEN OUTPUT DECLINE-RPT-FILE
+           WRITE DECLINE-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-TXN.
+
+       1100-READ-TXN.
+           READ TELLER-TXN-FILE INTO TELLER-TRANSACTION-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TXN.
+           IF TT-RESPONSE-CODE NOT = WS-APPROVED-RESPONSE
+               MOVE TT-BRANCH-ID      TO WS-DL-BRANCH-ID
+               MOVE TT-TELLER-ID      TO WS-DL-TELLER-ID
+               MOVE TT-ACCOUNT-NUMBER TO WS-DL-ACCOUNT-NUMBER
+               MOVE TT-RESPONSE-CODE  TO WS-DL-RESPONSE-CODE
+               MOVE TT-APPROVAL-CODE  TO WS-DL-APPROVAL-CODE
+               WRITE DECLINE-RPT-LINE FROM WS-DETAIL-LINE
+           END-IF
+           PERFORM 1100-READ-TXN.
+
+       9000-TERMINATE.
+           CLOSE TELLER-TXN-FILE
+           CLOSE DECLINE-RPT-FILE.
