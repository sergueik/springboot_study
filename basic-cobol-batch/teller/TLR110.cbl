@@ -0,0 +1,140 @@
+      *
+      *   TLR110 - TELLER TRANSACTION MULTI-CURRENCY TRANSLATION
+      *
+      *   TT-AMOUNT IS STORED IN WHATEVER TT-CURRENCY THE TRANSACTION
+      *   WAS ENTERED IN, WITH NO CONVERSION ANYWHERE IN THE FLOW.
+      *   THIS STEP LOOKS UP THE DAILY FX RATE BY TT-CURRENCY AND
+      *   PRODUCES A HOME-CURRENCY EQUIVALENT ALONGSIDE THE ORIGINAL
+      *   TT-AMOUNT SO BRANCH AND HEAD-OFFICE TOTALS CAN BE COMBINED
+      *   ACROSS BRANCHES THAT TAKE FOREIGN-CURRENCY TRANSACTIONS.
+      *
+      *   WHEN TT-CURRENCY IS THE HOME CURRENCY OR HAS NO RATE ON
+      *   FILE, THE ORIGINAL AMOUNT IS CARRIED THROUGH UNCHANGED WITH
+      *   A RATE OF 1.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR MULTI-CURRENCY TRANSLATION OF TT-AMOUNT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLR110.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-TXN-FILE  ASSIGN TO TELLERTX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FXRATE-FILE      ASSIGN TO FXRATES
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TELLER-XLATE-FILE ASSIGN TO TELLERXL
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-TXN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS.
+       01  TELLER-TXN-FILE-RECORD         PIC X(93).
+
+       FD  FXRATE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS.
+       01  FXRATE-FILE-RECORD             PIC X(08).
+
+       FD  TELLER-XLATE-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 108 CHARACTERS.
+       01  TELLER-XLATE-FILE-RECORD       PIC X(108).
+
+       WORKING-STORAGE SECTION.
+       COPY TELLERTX.
+       COPY FXRATE.
+       COPY TLRXLATE.
+
+       01  WS-HOME-CURRENCY                PIC X(03) VALUE 'USD'.
+
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE              VALUE 'Y'.
+
+       01  WS-FX-MAX                       PIC S9(04) COMP VALUE 100.
+       01  WS-FX-COUNT                     PIC S9(04) COMP VALUE 0.
+       01  WS-FX-IDX                       PIC S9(04) COMP VALUE 0.
+       01  WS-FX-FOUND                     PIC S9(04) COMP VALUE 0.
+
+       01  FX-RATE-TABLE.
+           05  FX-RATE-ENTRY OCCURS 100 TIMES.
+               10  FX-CURRENCY              PIC X(03).
+               10  FX-RATE                  PIC S9(03)V9(06) COMP-3.
+
+       01  WS-RATE-TO-USE                   PIC S9(03)V9(06) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-FX-RATES
+           OPEN INPUT TELLER-TXN-FILE
+           OPEN OUTPUT TELLER-XLATE-FILE
+           PERFORM 1200-READ-TXN.
+
+       1100-LOAD-FX-RATES.
+           OPEN INPUT FXRATE-FILE
+           PERFORM UNTIL WS-END-OF-FILE
+               READ FXRATE-FILE INTO FXRATE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       IF WS-FX-COUNT < WS-FX-MAX
+                           ADD 1 TO WS-FX-COUNT
+                           MOVE FXRATE-CURRENCY TO
+                               FX-CURRENCY (WS-FX-COUNT)
+                           MOVE FXRATE-RATE TO
+                               FX-RATE (WS-FX-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXRATE-FILE
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       1200-READ-TXN.
+           READ TELLER-TXN-FILE INTO TELLER-TRANSACTION-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TXN.
+           PERFORM 2100-LOOKUP-FX-RATE
+           PERFORM 2200-TRANSLATE-AMOUNT
+           PERFORM 1200-READ-TXN.
+
+       2100-LOOKUP-FX-RATE.
+           MOVE 0 TO WS-FX-FOUND
+           IF TT-CURRENCY = WS-HOME-CURRENCY
+               MOVE 1 TO WS-RATE-TO-USE
+           ELSE
+               PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                       UNTIL WS-FX-IDX > WS-FX-COUNT
+                   IF FX-CURRENCY (WS-FX-IDX) = TT-CURRENCY
+                       MOVE WS-FX-IDX TO WS-FX-FOUND
+                       MOVE WS-FX-COUNT TO WS-FX-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-FX-FOUND NOT = 0
+                   MOVE FX-RATE (WS-FX-FOUND) TO WS-RATE-TO-USE
+               ELSE
+                   MOVE 1 TO WS-RATE-TO-USE
+               END-IF
+           END-IF.
+
+       2200-TRANSLATE-AMOUNT.
+           MOVE TELLER-TRANSACTION-REC TO TLRX-TT-DATA
+           MOVE WS-HOME-CURRENCY       TO TLRX-HOME-CURRENCY
+           MOVE WS-RATE-TO-USE         TO TLRX-FX-RATE
+           COMPUTE TLRX-HOME-AMOUNT ROUNDED =
+               TT-AMOUNT * WS-RATE-TO-USE
+           WRITE TELLER-XLATE-FILE-RECORD FROM TLR-XLATE-RECORD.
+
+       9000-TERMINATE.
+           CLOSE TELLER-TXN-FILE
+           CLOSE TELLER-XLATE-FILE.
