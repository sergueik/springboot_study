@@ -0,0 +1,156 @@
+      *
+      *   TLR100 - DAILY TELLER BALANCING REPORT
+      *
+      *   SUMS TT-AMOUNT BY TT-BRANCH-ID AND TT-TELLER-ID, BROKEN OUT
+      *   BY TT-TRAN-CODE, SO BRANCH OPS CAN BALANCE EACH TELLER'S
+      *   DRAWER AGAINST THE SYSTEM TOTAL INSTEAD OF RE-DERIVING IT BY
+      *   HAND FROM THE RAW CAPTURE FILE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR DAILY TELLER DRAWER BALANCING.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLR100.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-TXN-FILE ASSIGN TO TELLERTX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BALANCE-RPT-FILE ASSIGN TO TLRBALRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-TXN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS.
+       01  TELLER-TXN-FILE-RECORD         PIC X(93).
+
+       FD  BALANCE-RPT-FILE.
+       01  BALANCE-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY TELLERTX.
+
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-RECORD-COUNT                PIC S9(09) COMP-3 VALUE 0.
+
+      *> CTLLEDGR LINKAGE WORK AREA
+       01  WS-CTL-ACTION                  PIC X(01).
+       01  WS-CTL-DDNAME                  PIC X(08) VALUE 'CTLLEDGR'.
+       01  WS-CTL-JOBID                   PIC X(08) VALUE 'TLR100'.
+       01  WS-CTL-FILENAME                PIC X(20) VALUE 'TELLERTX'.
+       01  WS-CTL-RUN-DATE                PIC 9(08).
+       01  WS-CTL-RECORD-COUNT            PIC S9(09) COMP-3.
+       01  WS-CTL-STATUS                  PIC X(01).
+
+       01  WS-BAL-MAX                   PIC S9(04) COMP VALUE 2000.
+       01  WS-BAL-COUNT                   PIC S9(04) COMP VALUE 0.
+       01  WS-BAL-IDX                     PIC S9(04) COMP VALUE 0.
+       01  WS-BAL-FOUND                   PIC S9(04) COMP VALUE 0.
+
+       01  BAL-TOTAL-TABLE.
+           05  BAL-TOTAL-ENTRY OCCURS 2000 TIMES.
+               10  BT-BRANCH-ID           PIC X(05).
+               10  BT-TELLER-ID           PIC X(06).
+               10  BT-TRAN-CODE           PIC X(04).
+               10  BT-AMOUNT              PIC S9(11)V99 COMP-3.
+               10  BT-TRAN-COUNT          PIC S9(09)    COMP-3.
+
+       01  WS-HEADING-1.
+           05  FILLER                     PIC X(38)
+               VALUE 'TLR100  DAILY TELLER BALANCING REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER                     PIC X(45)
+               VALUE 'BRANCH TELLER TRCD  COUNT        AMOUNT'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-BRANCH-ID            PIC X(05).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-DL-TELLER-ID            PIC X(06).
+           05  FILLER                     PIC X(01) VALUE SPACE.
+           05  WS-DL-TRAN-CODE            PIC X(04).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DL-TRAN-COUNT           PIC ZZZZ9.
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DL-AMOUNT               PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TELLER-TXN-FILE
+           OPEN OUTPUT BALANCE-RPT-FILE
+           WRITE BALANCE-RPT-LINE FROM WS-HEADING-1
+           WRITE BALANCE-RPT-LINE FROM WS-HEADING-2
+           PERFORM 1100-READ-TXN.
+
+       1100-READ-TXN.
+           READ TELLER-TXN-FILE INTO TELLER-TRANSACTION-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TXN.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2100-ACCUMULATE-BALANCE
+           PERFORM 1100-READ-TXN.
+
+       2100-ACCUMULATE-BALANCE.
+           MOVE 0 TO WS-BAL-FOUND
+           PERFORM VARYING WS-BAL-IDX FROM 1 BY 1
+                   UNTIL WS-BAL-IDX > WS-BAL-COUNT
+               IF BT-BRANCH-ID (WS-BAL-IDX) = TT-BRANCH-ID
+                  AND BT-TELLER-ID (WS-BAL-IDX) = TT-TELLER-ID
+                  AND BT-TRAN-CODE (WS-BAL-IDX) = TT-TRAN-CODE
+                   MOVE WS-BAL-IDX TO WS-BAL-FOUND
+                   MOVE WS-BAL-COUNT TO WS-BAL-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-BAL-FOUND = 0
+               IF WS-BAL-COUNT < WS-BAL-MAX
+                   ADD 1 TO WS-BAL-COUNT
+                   MOVE WS-BAL-COUNT TO WS-BAL-FOUND
+                   MOVE TT-BRANCH-ID  TO BT-BRANCH-ID (WS-BAL-FOUND)
+                   MOVE TT-TELLER-ID  TO BT-TELLER-ID (WS-BAL-FOUND)
+                   MOVE TT-TRAN-CODE  TO BT-TRAN-CODE (WS-BAL-FOUND)
+                   MOVE 0 TO BT-AMOUNT (WS-BAL-FOUND)
+                   MOVE 0 TO BT-TRAN-COUNT (WS-BAL-FOUND)
+               END-IF
+           END-IF
+
+           IF WS-BAL-FOUND NOT = 0
+               ADD TT-AMOUNT TO BT-AMOUNT (WS-BAL-FOUND)
+               ADD 1 TO BT-TRAN-COUNT (WS-BAL-FOUND)
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-BAL-IDX FROM 1 BY 1
+                   UNTIL WS-BAL-IDX > WS-BAL-COUNT
+               MOVE BT-BRANCH-ID  (WS-BAL-IDX) TO WS-DL-BRANCH-ID
+               MOVE BT-TELLER-ID  (WS-BAL-IDX) TO WS-DL-TELLER-ID
+               MOVE BT-TRAN-CODE  (WS-BAL-IDX) TO WS-DL-TRAN-CODE
+               MOVE BT-TRAN-COUNT (WS-BAL-IDX) TO WS-DL-TRAN-COUNT
+               MOVE BT-AMOUNT     (WS-BAL-IDX) TO WS-DL-AMOUNT
+               WRITE BALANCE-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           PERFORM 9100-LOG-CONTROL-TOTALS
+           CLOSE TELLER-TXN-FILE
+           CLOSE BALANCE-RPT-FILE.
+
+       9100-LOG-CONTROL-TOTALS.
+           ACCEPT WS-CTL-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'W' TO WS-CTL-ACTION
+           MOVE WS-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+           CALL 'CTLLEDGR' USING WS-CTL-ACTION WS-CTL-DDNAME
+               WS-CTL-JOBID WS-CTL-FILENAME WS-CTL-RUN-DATE
+               WS-CTL-RECORD-COUNT WS-CTL-STATUS.
