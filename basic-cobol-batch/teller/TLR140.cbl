@@ -0,0 +1,213 @@
+      *
+      *   TLR140 - TELLER/TERMINAL USAGE AUDIT TRAIL
+      *
+      *   THERE IS NO CROSS-TRANSACTION TRACKING OF WHICH TT-TELLER-ID
+      *   USED WHICH TT-TERMINAL-ID ON A GIVEN TT-TRAN-DATE - EACH TT
+      *   RECORD STANDS ALONE.  THIS ACCUMULATES TELLER-TO-TERMINAL
+      *   USAGE PER DAY AND FLAGS ANY TELLER WHO POSTED FROM MORE THAN
+      *   ONE TERMINAL, OR ANY TERMINAL USED BY MORE THAN ONE TELLER,
+      *   TO SUPPORT THE SEGREGATION-OF-DUTIES REVIEW.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR TELLER/TERMINAL USAGE AUDIT REPORTING.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TLR140.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-TXN-FILE ASSIGN TO TELLERTX
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-RPT-FILE  ASSIGN TO TLRAUDRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-TXN-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 93 CHARACTERS.
+       01  TELLER-TXN-FILE-RECORD         PIC X(93).
+
+       FD  AUDIT-RPT-FILE.
+       01  AUDIT-RPT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY TELLERTX.
+
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE              VALUE 'Y'.
+
+      *> DISTINCT TELLER/TERMINAL PAIRS SEEN, PER TT-TRAN-DATE
+       01  WS-PAIR-MAX                     PIC S9(04) COMP VALUE 3000.
+       01  WS-PAIR-COUNT                   PIC S9(04) COMP VALUE 0.
+       01  WS-PAIR-IDX                     PIC S9(04) COMP VALUE 0.
+       01  PAIR-TABLE.
+           05  PAIR-ENTRY OCCURS 3000 TIMES.
+               10  PR-TRAN-DATE             PIC 9(08).
+               10  PR-TELLER-ID             PIC X(06).
+               10  PR-TERMINAL-ID           PIC X(04).
+
+      *> DISTINCT TELLERS SEEN, WITH COUNT OF DISTINCT TERMINALS USED
+       01  WS-TLR-MAX                      PIC S9(04) COMP VALUE 500.
+       01  WS-TLR-COUNT                    PIC S9(04) COMP VALUE 0.
+       01  WS-TLR-IDX                      PIC S9(04) COMP VALUE 0.
+       01  WS-TLR-FOUND                    PIC S9(04) COMP VALUE 0.
+       01  TELLER-USAGE-TABLE.
+           05  TELLER-USAGE-ENTRY OCCURS 500 TIMES.
+               10  TU-TRAN-DATE              PIC 9(08).
+               10  TU-TELLER-ID               PIC X(06).
+               10  TU-TERMINAL-COUNT          PIC S9(04) COMP.
+
+      *> DISTINCT TERMINALS SEEN, WITH COUNT OF DISTINCT TELLERS USED
+       01  WS-TRM-MAX                      PIC S9(04) COMP VALUE 500.
+       01  WS-TRM-COUNT                    PIC S9(04) COMP VALUE 0.
+       01  WS-TRM-IDX                      PIC S9(04) COMP VALUE 0.
+       01  WS-TRM-FOUND                    PIC S9(04) COMP VALUE 0.
+       01  TERMINAL-USAGE-TABLE.
+           05  TERMINAL-USAGE-ENTRY OCCURS 500 TIMES.
+               10  RU-TRAN-DATE               PIC 9(08).
+               10  RU-TERMINAL-ID             PIC X(04).
+               10  RU-TELLER-COUNT            PIC S9(04) COMP.
+
+       01  WS-DUP-FOUND                    PIC X(01).
+           88  WS-PAIR-IS-NEW               VALUE 'Y'.
+
+       01  WS-HEADING-1.
+           05  FILLER                      PIC X(40)
+               VALUE 'TLR140 TELLER/TERMINAL USAGE EXCEPTIONS'.
+
+       01  WS-TLR-EXCEPT-LINE.
+           05  FILLER                      PIC X(33)
+               VALUE 'TELLER USED MULTIPLE TERMINALS: '.
+           05  WS-TE-TRAN-DATE              PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-TE-TELLER-ID              PIC X(06).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-TE-COUNT                  PIC ZZ9.
+
+       01  WS-TRM-EXCEPT-LINE.
+           05  FILLER                      PIC X(36)
+               VALUE 'TERMINAL USED BY MULTIPLE TELLERS: '.
+           05  WS-RE-TRAN-DATE              PIC 9(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-RE-TERMINAL-ID            PIC X(04).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-RE-COUNT                  PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TXN UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TELLER-TXN-FILE
+           OPEN OUTPUT AUDIT-RPT-FILE
+           WRITE AUDIT-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-TXN.
+
+       1100-READ-TXN.
+           READ TELLER-TXN-FILE INTO TELLER-TRANSACTION-REC
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-TXN.
+           PERFORM 2100-CHECK-NEW-PAIR
+           IF WS-PAIR-IS-NEW
+               PERFORM 2200-RECORD-NEW-PAIR
+               PERFORM 2300-BUMP-TELLER-USAGE
+               PERFORM 2400-BUMP-TERMINAL-USAGE
+           END-IF
+           PERFORM 1100-READ-TXN.
+
+       2100-CHECK-NEW-PAIR.
+           MOVE 'Y' TO WS-DUP-FOUND
+           PERFORM VARYING WS-PAIR-IDX FROM 1 BY 1
+                   UNTIL WS-PAIR-IDX > WS-PAIR-COUNT
+               IF PR-TRAN-DATE (WS-PAIR-IDX)   = TT-TRAN-DATE
+                  AND PR-TELLER-ID (WS-PAIR-IDX)  = TT-TELLER-ID
+                  AND PR-TERMINAL-ID (WS-PAIR-IDX) = TT-TERMINAL-ID
+                   MOVE 'N' TO WS-DUP-FOUND
+                   MOVE WS-PAIR-COUNT TO WS-PAIR-IDX
+               END-IF
+           END-PERFORM.
+
+       2200-RECORD-NEW-PAIR.
+           IF WS-PAIR-COUNT < WS-PAIR-MAX
+               ADD 1 TO WS-PAIR-COUNT
+               MOVE TT-TRAN-DATE   TO PR-TRAN-DATE (WS-PAIR-COUNT)
+               MOVE TT-TELLER-ID   TO PR-TELLER-ID (WS-PAIR-COUNT)
+               MOVE TT-TERMINAL-ID TO PR-TERMINAL-ID (WS-PAIR-COUNT)
+           END-IF.
+
+       2300-BUMP-TELLER-USAGE.
+           MOVE 0 TO WS-TLR-FOUND
+           PERFORM VARYING WS-TLR-IDX FROM 1 BY 1
+                   UNTIL WS-TLR-IDX > WS-TLR-COUNT
+               IF TU-TRAN-DATE (WS-TLR-IDX) = TT-TRAN-DATE
+                  AND TU-TELLER-ID (WS-TLR-IDX) = TT-TELLER-ID
+                   MOVE WS-TLR-IDX TO WS-TLR-FOUND
+                   MOVE WS-TLR-COUNT TO WS-TLR-IDX
+               END-IF
+           END-PERFORM
+           IF WS-TLR-FOUND = 0
+               IF WS-TLR-COUNT < WS-TLR-MAX
+                   ADD 1 TO WS-TLR-COUNT
+                   MOVE WS-TLR-COUNT TO WS-TLR-FOUND
+                   MOVE TT-TRAN-DATE TO TU-TRAN-DATE (WS-TLR-FOUND)
+                   MOVE TT-TELLER-ID TO TU-TELLER-ID (WS-TLR-FOUND)
+                   MOVE 0 TO TU-TERMINAL-COUNT (WS-TLR-FOUND)
+               END-IF
+           END-IF
+           IF WS-TLR-FOUND NOT = 0
+               ADD 1 TO TU-TERMINAL-COUNT (WS-TLR-FOUND)
+           END-IF.
+
+       2400-BUMP-TERMINAL-USAGE.
+           MOVE 0 TO WS-TRM-FOUND
+           PERFORM VARYING WS-TRM-IDX FROM 1 BY 1
+                   UNTIL WS-TRM-IDX > WS-TRM-COUNT
+               IF RU-TRAN-DATE (WS-TRM-IDX) = TT-TRAN-DATE
+                  AND RU-TERMINAL-ID (WS-TRM-IDX) = TT-TERMINAL-ID
+                   MOVE WS-TRM-IDX TO WS-TRM-FOUND
+                   MOVE WS-TRM-COUNT TO WS-TRM-IDX
+               END-IF
+           END-PERFORM
+           IF WS-TRM-FOUND = 0
+               IF WS-TRM-COUNT < WS-TRM-MAX
+                   ADD 1 TO WS-TRM-COUNT
+                   MOVE WS-TRM-COUNT TO WS-TRM-FOUND
+                   MOVE TT-TRAN-DATE   TO RU-TRAN-DATE (WS-TRM-FOUND)
+                   MOVE TT-TERMINAL-ID TO RU-TERMINAL-ID (WS-TRM-FOUND)
+                   MOVE 0 TO RU-TELLER-COUNT (WS-TRM-FOUND)
+               END-IF
+           END-IF
+           IF WS-TRM-FOUND NOT = 0
+               ADD 1 TO RU-TELLER-COUNT (WS-TRM-FOUND)
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-TLR-IDX FROM 1 BY 1
+                   UNTIL WS-TLR-IDX > WS-TLR-COUNT
+               IF TU-TERMINAL-COUNT (WS-TLR-IDX) > 1
+                   MOVE TU-TRAN-DATE (WS-TLR-IDX) TO WS-TE-TRAN-DATE
+                   MOVE TU-TELLER-ID (WS-TLR-IDX) TO WS-TE-TELLER-ID
+                   MOVE TU-TERMINAL-COUNT (WS-TLR-IDX) TO WS-TE-COUNT
+                   WRITE AUDIT-RPT-LINE FROM WS-TLR-EXCEPT-LINE
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-TRM-IDX FROM 1 BY 1
+                   UNTIL WS-TRM-IDX > WS-TRM-COUNT
+               IF RU-TELLER-COUNT (WS-TRM-IDX) > 1
+                   MOVE RU-TRAN-DATE (WS-TRM-IDX) TO WS-RE-TRAN-DATE
+                   MOVE RU-TERMINAL-ID (WS-TRM-IDX) TO WS-RE-TERMINAL-ID
+                   MOVE RU-TELLER-COUNT (WS-TRM-IDX) TO WS-RE-COUNT
+                   WRITE AUDIT-RPT-LINE FROM WS-TRM-EXCEPT-LINE
+               END-IF
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE TELLER-TXN-FILE
+           CLOSE AUDIT-RPT-FILE.
