@@ -0,0 +1,123 @@
+      *
+      *   AMS100 - PO / PRODUCT-RECORD CROSS-REFERENCE VALIDATION
+      *
+      *   THE AMS PO DOWNLOAD FEED ARRIVES AS A SINGLE STREAM WHERE A
+      *   PO-RECORD HEADER IS FOLLOWED BY THE PRODUCT-RECORD AND
+      *   LOCATION-RECORD DETAIL LINES THAT BELONG TO IT - PRODUCT-
+      *   RECORD CARRIES NO VENDOR/PO FIELD OF ITS OWN.  THIS STEP
+      *   WALKS THE STREAM, REMEMBERS THE VENDOR/PO OF THE LAST
+      *   PO-RECORD SEEN, AND FLAGS ANY PRODUCT-RECORD THAT SHOWS UP
+      *   BEFORE A PO-RECORD HAS ESTABLISHED THAT CONTEXT FOR THE RUN.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR PO/PRODUCT-RECORD CROSS-REFERENCE
+      *               VALIDATION.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS100.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT XREF-RPT-FILE     ASSIGN TO AMSXREFR
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  XREF-RPT-FILE.
+       01  XREF-RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-HAVE-CURRENT-PO            PIC X(01) VALUE 'N'.
+           88  WS-CURRENT-PO-SET          VALUE 'Y'.
+       01  WS-CURRENT-VENDOR             PIC 9(10) VALUE 0.
+       01  WS-CURRENT-PO-NUMBER          PIC 9(12) VALUE 0.
+
+       01  WS-PO-COUNT                   PIC S9(04) COMP VALUE 0.
+       01  WS-ORPHAN-COUNT               PIC S9(04) COMP VALUE 0.
+       01  WS-PRODUCT-COUNT              PIC S9(04) COMP VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(46)
+               VALUE 'AMS100 PO/PRODUCT-RECORD XREF VALIDATION'.
+
+       01  WS-ORPHAN-LINE.
+           05  FILLER                    PIC X(37)
+               VALUE 'PRODUCT-RECORD WITH NO CURRENT PO - '.
+           05  WS-OL-PRODUCT             PIC Z(7)9.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                    PIC X(18)
+               VALUE 'PO-RECORDS READ: '.
+           05  WS-SL-PO-COUNT            PIC ZZZ9.
+           05  FILLER                    PIC X(21)
+               VALUE '  PRODUCT-RECORDS: '.
+           05  WS-SL-PROD-COUNT          PIC ZZZ9.
+           05  FILLER                    PIC X(12)
+               VALUE '  ORPHANS: '.
+           05  WS-SL-ORPHAN-COUNT        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           OPEN OUTPUT XREF-RPT-FILE
+           WRITE XREF-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-PO
+                   PERFORM 2100-HANDLE-PO-RECORD
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-PRODUCT
+                   PERFORM 2200-HANDLE-PRODUCT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-RECORD.
+
+       2100-HANDLE-PO-RECORD.
+           ADD 1 TO WS-PO-COUNT
+           MOVE 'Y'    TO WS-HAVE-CURRENT-PO
+           MOVE Vendor OF AMS-PO-AREA TO WS-CURRENT-VENDOR
+           MOVE PO OF AMS-PO-AREA     TO WS-CURRENT-PO-NUMBER.
+
+       2200-HANDLE-PRODUCT-RECORD.
+           ADD 1 TO WS-PRODUCT-COUNT
+           IF NOT WS-CURRENT-PO-SET
+               ADD 1 TO WS-ORPHAN-COUNT
+               MOVE Product OF AMS-PRODUCT-AREA TO WS-OL-PRODUCT
+               WRITE XREF-RPT-LINE FROM WS-ORPHAN-LINE
+           END-IF.
+
+       3000-PRODUCE-SUMMARY.
+           MOVE WS-PO-COUNT      TO WS-SL-PO-COUNT
+           MOVE WS-PRODUCT-COUNT TO WS-SL-PROD-COUNT
+           MOVE WS-ORPHAN-COUNT  TO WS-SL-ORPHAN-COUNT
+           WRITE XREF-RPT-LINE FROM WS-SUMMARY-LINE.
+
+       9000-TERMINATE.
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE XREF-RPT-FILE.
