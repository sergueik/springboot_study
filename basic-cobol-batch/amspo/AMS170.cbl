@@ -0,0 +1,88 @@
+      *
+      *   AMS170 - WRAP THE Ams PO DOWNLOAD WITH HEADER/TRAILER
+      *            CONTROL RECORDS
+      *
+      *   MIRRORS DTR150 FOR THE Ams SIDE: TAKES THE RAW COMBINED
+      *   PO-Record/Product-Record/Location-Record DOWNLOAD STREAM AND
+      *   WRAPS IT WITH A LEADING AMS-TYPE-HEADER RECORD AND A
+      *   TRAILING AMS-TYPE-TRAILER RECORD (SEE AMS-HDR-TRL-AREA IN
+      *   THE AMSPO COPYBOOK), THE TRAILER CARRYING THE DETAIL RECORD
+      *   COUNT SO A RECEIVER CAN CONFIRM THE FILE IS COMPLETE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED HEADER/TRAILER WRAPPING FOR THE Ams PO
+      *               DOWNLOAD.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS170.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-WRAPPED-FILE  ASSIGN TO AMSPODLH
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  AMS-WRAPPED-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-WRAPPED-FILE-RECORD       PIC X(151).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-RECORD-COUNT               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-CURRENT-DATE               PIC 9(8)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-COPY-DETAILS UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-TRAILER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           OPEN OUTPUT AMS-WRAPPED-FILE
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM 1100-WRITE-HEADER
+           PERFORM 1200-READ-DOWNLOAD.
+
+       1100-WRITE-HEADER.
+           MOVE SPACES              TO AMS-IO-RECORD
+           MOVE AMS-TYPE-HEADER     TO HT-Record-Type
+           MOVE WS-CURRENT-DATE     TO HT-Run-Date
+           MOVE 0                   TO HT-Rec-Count
+           WRITE AMS-WRAPPED-FILE-RECORD FROM AMS-HDR-TRL-AREA.
+
+       1200-READ-DOWNLOAD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-COPY-DETAILS.
+           WRITE AMS-WRAPPED-FILE-RECORD FROM AMS-IO-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 1200-READ-DOWNLOAD.
+
+       3000-WRITE-TRAILER.
+           MOVE SPACES              TO AMS-IO-RECORD
+           MOVE AMS-TYPE-TRAILER    TO HT-Record-Type
+           MOVE WS-CURRENT-DATE     TO HT-Run-Date
+           MOVE WS-RECORD-COUNT     TO HT-Rec-Count
+           WRITE AMS-WRAPPED-FILE-RECORD FROM AMS-HDR-TRL-AREA.
+
+       9000-TERMINATE.
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE AMS-WRAPPED-FILE.
