@@ -0,0 +1,141 @@
+      *
+      *   AMS140 - PO-RECORD DATE FORMAT CONVERSION: PACKED TO BROKEN-OUT
+      *
+      *   SOME VENDOR FEEDS SEND Entry-Date/Expected-Reciept-Date/
+      *   Cancel-by-date/Add-Date AS A SINGLE PACKED PIC X(6) YYMMDD
+      *   STRING (AMSPO.cpy), OTHERS SEND THE SAME FOUR DATES BROKEN
+      *   OUT INTO SEPARATE YEAR/MONTH/DAY-OF-MONTH ELEMENTARY ITEMS
+      *   (AMSPO2.cpy).  THIS STEP NORMALIZES A PACKED-DATE PO-RECORD
+      *   FILE INTO THE BROKEN-OUT LAYOUT SO DOWNSTREAM PROGRAMS ONLY
+      *   HAVE TO HANDLE ONE SHAPE.  AMS141 DOES THE REVERSE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED TO CONVERT PACKED-DATE PO-RECORDS TO THE
+      *               BROKEN-OUT-DATE LAYOUT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS140.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PACKED-PO-FILE ASSIGN TO AMSPOPK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BROKEN-PO-FILE ASSIGN TO AMSPOBK
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PACKED-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 88 CHARACTERS.
+       01  PACKED-PO-FILE-RECORD         PIC X(88).
+
+       FD  BROKEN-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 88 CHARACTERS.
+       01  BROKEN-PO-FILE-RECORD         PIC X(88).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO2.
+
+       01  WS-PACKED-PO-RECORD.
+           05 Record-Type            Pic X(2).
+           05 Sequence-Number        Pic 99v999.
+           05 Vendor-PO-Details.
+              10 Vendor              Pic 9(10).
+              10 PO-Details.
+                 15 PO               Pic 9(12).
+                 15 Entry-Date       Pic X(6).
+           05 Filler                 Pic X(8).
+           05 codes.
+              10 beg01-code          Pic X(2).
+              10 beg02-code          Pic X(2).
+           05 Department             Pic X(4).
+           05 The-Dates.
+              10 Expected-Reciept-Date  Pic X(6).
+              10 Cancel-by-date      Pic X(6).
+           05 Filler                 Pic X(4).
+           05 EDI-Type               Pic X(1).
+           05 Add-Date               Pic X(6).
+           05 Filler                 Pic X(1).
+           05 Department-Name        Pic X(10).
+           05 Prcoess-Type           Pic X(1).
+           05 Order-Type             Pic X(2).
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PACKED-PO-FILE
+           OPEN OUTPUT BROKEN-PO-FILE
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ PACKED-PO-FILE INTO WS-PACKED-PO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           MOVE Record-Type OF WS-PACKED-PO-RECORD
+               TO Record-Type OF PO-Record-Broken
+           MOVE Sequence-Number OF WS-PACKED-PO-RECORD
+               TO Sequence-Number OF PO-Record-Broken
+           MOVE Vendor OF WS-PACKED-PO-RECORD
+               TO Vendor OF PO-Record-Broken
+           MOVE PO OF WS-PACKED-PO-RECORD
+               TO PO OF PO-Record-Broken
+           MOVE codes OF WS-PACKED-PO-RECORD
+               TO codes OF PO-Record-Broken
+           MOVE Department OF WS-PACKED-PO-RECORD
+               TO Department OF PO-Record-Broken
+           MOVE EDI-Type OF WS-PACKED-PO-RECORD
+               TO EDI-Type OF PO-Record-Broken
+           MOVE Department-Name OF WS-PACKED-PO-RECORD
+               TO Department-Name OF PO-Record-Broken
+           MOVE Prcoess-Type OF WS-PACKED-PO-RECORD
+               TO Prcoess-Type OF PO-Record-Broken
+           MOVE Order-Type OF WS-PACKED-PO-RECORD
+               TO Order-Type OF PO-Record-Broken
+
+           MOVE Entry-Date OF WS-PACKED-PO-RECORD (1:2)
+               TO year OF Entry-Date OF PO-Record-Broken
+           MOVE Entry-Date OF WS-PACKED-PO-RECORD (3:2)
+               TO month OF Entry-Date OF PO-Record-Broken
+           MOVE Entry-Date OF WS-PACKED-PO-RECORD (5:2)
+               TO day-of-month OF Entry-Date OF PO-Record-Broken
+
+           MOVE Expected-Reciept-Date OF WS-PACKED-PO-RECORD (1:2)
+               TO year OF Expected-Reciept-Date OF PO-Record-Broken
+           MOVE Expected-Reciept-Date OF WS-PACKED-PO-RECORD (3:2)
+               TO month OF Expected-Reciept-Date OF PO-Record-Broken
+           MOVE Expected-Reciept-Date OF WS-PACKED-PO-RECORD (5:2)
+               TO day-of-month OF Expected-Reciept-Date
+                   OF PO-Record-Broken
+
+           MOVE Cancel-by-date OF WS-PACKED-PO-RECORD (1:2)
+               TO year OF Cancel-by-date OF PO-Record-Broken
+           MOVE Cancel-by-date OF WS-PACKED-PO-RECORD (3:2)
+               TO month OF Cancel-by-date OF PO-Record-Broken
+           MOVE Cancel-by-date OF WS-PACKED-PO-RECORD (5:2)
+               TO day-of-month OF Cancel-by-date OF PO-Record-Broken
+
+           MOVE Add-Date OF WS-PACKED-PO-RECORD (1:2)
+               TO year OF Add-Date OF PO-Record-Broken
+           MOVE Add-Date OF WS-PACKED-PO-RECORD (3:2)
+               TO month OF Add-Date OF PO-Record-Broken
+           MOVE Add-Date OF WS-PACKED-PO-RECORD (5:2)
+               TO day-of-month OF Add-Date OF PO-Record-Broken
+
+           WRITE BROKEN-PO-FILE-RECORD FROM PO-Record-Broken
+           PERFORM 1100-READ-RECORD.
+
+       9000-TERMINATE.
+           CLOSE PACKED-PO-FILE
+           CLOSE BROKEN-PO-FILE.
