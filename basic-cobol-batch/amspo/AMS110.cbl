@@ -0,0 +1,129 @@
+      *
+      *   AMS110 - PER-DC ALLOCATION DETAIL REPORT
+      *
+      *   EACH LOCATION-RECORD CARRIES UP TO 10 DC-NUMBER/PACK-
+      *   QUANTITY ALLOCATIONS FOR ONE PRODUCT, BUT THERE IS NO
+      *   SINGLE PLACE THAT SHOWS HOW MUCH OF THE DAY'S INCOMING
+      *   PURCHASE ORDERS IS GOING TO A GIVEN DISTRIBUTION CENTER.
+      *   THIS STEP EXPLODES THE LOCATION-RECORD TABLE ACROSS ALL
+      *   POS IN THE RUN AND ROLLS THE ALLOCATED QUANTITY UP BY
+      *   DC-NUMBER.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR PER-DC ALLOCATION DETAIL REPORTING.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS110.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DC-RPT-FILE       ASSIGN TO AMSDCRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  DC-RPT-FILE.
+       01  DC-RPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-DC-MAX                     PIC S9(04) COMP VALUE 500.
+       01  WS-DC-COUNT                   PIC S9(04) COMP VALUE 0.
+       01  WS-DC-IDX                     PIC S9(04) COMP VALUE 0.
+       01  WS-DC-FOUND                   PIC S9(04) COMP VALUE 0.
+       01  WS-LOC-IDX                    PIC S9(04) COMP VALUE 0.
+       01  DC-TOTAL-TABLE.
+           05  DC-TOTAL-ENTRY OCCURS 500 TIMES.
+               10  DT-DC-NUMBER           PIC 9(04).
+               10  DT-PACK-QUANTITY        PIC 9(10).
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(36)
+               VALUE 'AMS110 PER-DC ALLOCATION DETAIL'.
+
+       01  WS-DC-LINE.
+           05  FILLER                    PIC X(11) VALUE 'DC NUMBER: '.
+           05  WS-DL-DC-NUMBER           PIC 9(04).
+           05  FILLER                    PIC X(18)
+               VALUE '   TOTAL PACK QTY:'.
+           05  WS-DL-PACK-QTY            PIC Z(9)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           OPEN OUTPUT DC-RPT-FILE
+           WRITE DC-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           IF Record-Type OF AMS-PO-AREA = AMS-TYPE-LOCATION
+               PERFORM 2100-EXPLODE-LOCATIONS
+           END-IF
+           PERFORM 1100-READ-RECORD.
+
+       2100-EXPLODE-LOCATIONS.
+           PERFORM VARYING WS-LOC-IDX FROM 1 BY 1
+                   UNTIL WS-LOC-IDX > 10
+               IF DC-Number OF AMS-LOCATION-AREA (WS-LOC-IDX) > 0
+                   PERFORM 2110-BUMP-DC-TOTAL
+               END-IF
+           END-PERFORM.
+
+       2110-BUMP-DC-TOTAL.
+           MOVE 0 TO WS-DC-FOUND
+           PERFORM VARYING WS-DC-IDX FROM 1 BY 1
+                   UNTIL WS-DC-IDX > WS-DC-COUNT
+               IF DT-DC-NUMBER (WS-DC-IDX) =
+                       DC-Number OF AMS-LOCATION-AREA (WS-LOC-IDX)
+                   MOVE WS-DC-IDX TO WS-DC-FOUND
+                   MOVE WS-DC-COUNT TO WS-DC-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DC-FOUND = 0
+               IF WS-DC-COUNT < WS-DC-MAX
+                   ADD 1 TO WS-DC-COUNT
+                   MOVE WS-DC-COUNT TO WS-DC-FOUND
+                   MOVE DC-Number OF AMS-LOCATION-AREA (WS-LOC-IDX)
+                       TO DT-DC-NUMBER (WS-DC-FOUND)
+                   MOVE 0 TO DT-PACK-QUANTITY (WS-DC-FOUND)
+               END-IF
+           END-IF
+           IF WS-DC-FOUND NOT = 0
+               ADD Pack-Quantity OF AMS-LOCATION-AREA (WS-LOC-IDX)
+                   TO DT-PACK-QUANTITY (WS-DC-FOUND)
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-DC-IDX FROM 1 BY 1
+                   UNTIL WS-DC-IDX > WS-DC-COUNT
+               MOVE DT-DC-NUMBER (WS-DC-IDX)     TO WS-DL-DC-NUMBER
+               MOVE DT-PACK-QUANTITY (WS-DC-IDX) TO WS-DL-PACK-QTY
+               WRITE DC-RPT-LINE FROM WS-DC-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE DC-RPT-FILE.
