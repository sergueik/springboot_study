@@ -0,0 +1,138 @@
+      *
+      *   AMS141 - PO-RECORD DATE FORMAT CONVERSION: BROKEN-OUT TO PACKED
+      *
+      *   REVERSE OF AMS140 - TAKES A BROKEN-OUT-DATE PO-RECORD FILE
+      *   (AMSPO2.cpy) AND RECOMBINES EACH YEAR/MONTH/DAY-OF-MONTH
+      *   GROUP BACK INTO THE PACKED PIC X(6) YYMMDD FORMAT (AMSPO.cpy)
+      *   USED BY THE REST OF THE AMS PO DOWNLOAD PROGRAMS.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED TO CONVERT BROKEN-OUT-DATE PO-RECORDS TO
+      *               THE PACKED-DATE LAYOUT.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS141.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BROKEN-PO-FILE ASSIGN TO AMSPOBK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PACKED-PO-FILE ASSIGN TO AMSPOPK
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BROKEN-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 88 CHARACTERS.
+       01  BROKEN-PO-FILE-RECORD         PIC X(88).
+
+       FD  PACKED-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 88 CHARACTERS.
+       01  PACKED-PO-FILE-RECORD         PIC X(88).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO2.
+
+       01  WS-PACKED-PO-RECORD.
+           05 Record-Type            Pic X(2).
+           05 Sequence-Number        Pic 99v999.
+           05 Vendor-PO-Details.
+              10 Vendor              Pic 9(10).
+              10 PO-Details.
+                 15 PO               Pic 9(12).
+                 15 Entry-Date       Pic X(6).
+           05 Filler                 Pic X(8).
+           05 codes.
+              10 beg01-code          Pic X(2).
+              10 beg02-code          Pic X(2).
+           05 Department             Pic X(4).
+           05 The-Dates.
+              10 Expected-Reciept-Date  Pic X(6).
+              10 Cancel-by-date      Pic X(6).
+           05 Filler                 Pic X(4).
+           05 EDI-Type               Pic X(1).
+           05 Add-Date               Pic X(6).
+           05 Filler                 Pic X(1).
+           05 Department-Name        Pic X(10).
+           05 Prcoess-Type           Pic X(1).
+           05 Order-Type             Pic X(2).
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  BROKEN-PO-FILE
+           OPEN OUTPUT PACKED-PO-FILE
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ BROKEN-PO-FILE INTO PO-Record-Broken
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           MOVE Record-Type OF PO-Record-Broken
+               TO Record-Type OF WS-PACKED-PO-RECORD
+           MOVE Sequence-Number OF PO-Record-Broken
+               TO Sequence-Number OF WS-PACKED-PO-RECORD
+           MOVE Vendor OF PO-Record-Broken
+               TO Vendor OF WS-PACKED-PO-RECORD
+           MOVE PO OF PO-Record-Broken
+               TO PO OF WS-PACKED-PO-RECORD
+           MOVE codes OF PO-Record-Broken
+               TO codes OF WS-PACKED-PO-RECORD
+           MOVE Department OF PO-Record-Broken
+               TO Department OF WS-PACKED-PO-RECORD
+           MOVE EDI-Type OF PO-Record-Broken
+               TO EDI-Type OF WS-PACKED-PO-RECORD
+           MOVE Department-Name OF PO-Record-Broken
+               TO Department-Name OF WS-PACKED-PO-RECORD
+           MOVE Prcoess-Type OF PO-Record-Broken
+               TO Prcoess-Type OF WS-PACKED-PO-RECORD
+           MOVE Order-Type OF PO-Record-Broken
+               TO Order-Type OF WS-PACKED-PO-RECORD
+
+           MOVE year OF Entry-Date OF PO-Record-Broken
+               TO Entry-Date OF WS-PACKED-PO-RECORD (1:2)
+           MOVE month OF Entry-Date OF PO-Record-Broken
+               TO Entry-Date OF WS-PACKED-PO-RECORD (3:2)
+           MOVE day-of-month OF Entry-Date OF PO-Record-Broken
+               TO Entry-Date OF WS-PACKED-PO-RECORD (5:2)
+
+           MOVE year OF Expected-Reciept-Date OF PO-Record-Broken
+               TO Expected-Reciept-Date OF WS-PACKED-PO-RECORD (1:2)
+           MOVE month OF Expected-Reciept-Date OF PO-Record-Broken
+               TO Expected-Reciept-Date OF WS-PACKED-PO-RECORD (3:2)
+           MOVE day-of-month OF Expected-Reciept-Date
+                   OF PO-Record-Broken
+               TO Expected-Reciept-Date OF WS-PACKED-PO-RECORD (5:2)
+
+           MOVE year OF Cancel-by-date OF PO-Record-Broken
+               TO Cancel-by-date OF WS-PACKED-PO-RECORD (1:2)
+           MOVE month OF Cancel-by-date OF PO-Record-Broken
+               TO Cancel-by-date OF WS-PACKED-PO-RECORD (3:2)
+           MOVE day-of-month OF Cancel-by-date OF PO-Record-Broken
+               TO Cancel-by-date OF WS-PACKED-PO-RECORD (5:2)
+
+           MOVE year OF Add-Date OF PO-Record-Broken
+               TO Add-Date OF WS-PACKED-PO-RECORD (1:2)
+           MOVE month OF Add-Date OF PO-Record-Broken
+               TO Add-Date OF WS-PACKED-PO-RECORD (3:2)
+           MOVE day-of-month OF Add-Date OF PO-Record-Broken
+               TO Add-Date OF WS-PACKED-PO-RECORD (5:2)
+
+           WRITE PACKED-PO-FILE-RECORD FROM WS-PACKED-PO-RECORD
+           PERFORM 1100-READ-RECORD.
+
+       9000-TERMINATE.
+           CLOSE BROKEN-PO-FILE
+           CLOSE PACKED-PO-FILE.
