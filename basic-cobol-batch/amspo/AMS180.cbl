@@ -0,0 +1,156 @@
+      *
+      *   AMS180 - VALIDATE Ams PO DOWNLOAD HEADER/TRAILER CONTROL
+      *            RECORDS
+      *
+      *   MIRRORS DTR160 FOR THE Ams SIDE: THE FIRST RECORD OF A FILE
+      *   WRAPPED BY AMS170 MUST CARRY AMS-TYPE-HEADER, THE LAST MUST
+      *   CARRY AMS-TYPE-TRAILER, AND THE TRAILER'S RECORD COUNT MUST
+      *   MATCH THE NUMBER OF PO-Record/Product-Record/Location-Record
+      *   DETAIL LINES ACTUALLY READ IN BETWEEN.  THE CURRENT RECORD
+      *   IS HELD ONE READ AHEAD SO THE LAST RECORD IS ONLY CLASSIFIED
+      *   ONCE THE FOLLOWING READ HITS END OF FILE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED HEADER/TRAILER VALIDATION FOR THE Ams PO
+      *               DOWNLOAD.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS180.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-WRAPPED-FILE ASSIGN TO AMSPODLH
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-RPT-FILE ASSIGN TO AMSCTLR
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-WRAPPED-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-WRAPPED-FILE-RECORD       PIC X(151).
+
+       FD  CONTROL-RPT-FILE.
+       01  CONTROL-RPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+      *> THE RECORD CURRENTLY BEING CLASSIFIED, ONE READ AHEAD OF THE
+      *> LAST RECORD WRITTEN TO CONTROL-RPT-FILE.
+       01  WS-CURR-DATA                  PIC X(151).
+       01  WS-NEXT-DATA                  PIC X(151).
+
+       01  WS-NO-RECORDS-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-NO-RECORDS             VALUE 'Y'.
+       01  WS-HEADER-ONLY-SWITCH         PIC X(01) VALUE 'N'.
+           88  WS-HEADER-ONLY            VALUE 'Y'.
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-HAVE-HEADER-SWITCH         PIC X(01) VALUE 'N'.
+           88  WS-HAVE-HEADER            VALUE 'Y'.
+       01  WS-HAVE-TRAILER-SWITCH        PIC X(01) VALUE 'N'.
+           88  WS-HAVE-TRAILER           VALUE 'Y'.
+
+       01  WS-DETAIL-COUNT               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-TRAILER-COUNT              PIC 9(8)  VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(40)
+               VALUE 'AMS180 Ams PO HEADER/TRAILER CONTROL'.
+
+       01  WS-OK-LINE.
+           05  FILLER                   PIC X(19)
+               VALUE 'FILE OK - RECORDS: '.
+           05  WS-OL-COUNT              PIC Z(8)9.
+
+       01  WS-ERROR-LINE.
+           05  FILLER                   PIC X(04) VALUE '*** '.
+           05  WS-EL-TEXT               PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           IF WS-NO-RECORDS
+               MOVE 'FILE HAS NO RECORDS AT ALL' TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+           ELSE
+               IF WS-HEADER-ONLY
+                   MOVE 'FILE HAS A HEADER BUT NO TRAILER'
+                       TO WS-EL-TEXT
+                   WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ELSE
+                   PERFORM 2000-READ-AHEAD
+                   PERFORM 2500-PROCESS-BODY UNTIL WS-END-OF-FILE
+                   PERFORM 3000-VALIDATE-TRAILER
+               END-IF
+           END-IF
+           PERFORM 4000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-WRAPPED-FILE
+           OPEN OUTPUT CONTROL-RPT-FILE
+           WRITE CONTROL-RPT-LINE FROM WS-HEADING-1
+           READ AMS-WRAPPED-FILE INTO WS-CURR-DATA
+               AT END
+                   MOVE 'Y' TO WS-NO-RECORDS-SWITCH
+           END-READ
+           IF NOT WS-NO-RECORDS
+               PERFORM 1100-VALIDATE-HEADER
+               READ AMS-WRAPPED-FILE INTO WS-CURR-DATA
+                   AT END
+                       MOVE 'Y' TO WS-HEADER-ONLY-SWITCH
+               END-READ
+           END-IF.
+
+       1100-VALIDATE-HEADER.
+           MOVE WS-CURR-DATA TO AMS-IO-RECORD
+           IF HT-Record-Type = AMS-TYPE-HEADER
+               MOVE 'Y' TO WS-HAVE-HEADER-SWITCH
+           ELSE
+               MOVE 'FIRST RECORD DOES NOT CARRY AMS-TYPE-HEADER'
+                   TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+           END-IF.
+
+       2000-READ-AHEAD.
+           READ AMS-WRAPPED-FILE INTO WS-NEXT-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2500-PROCESS-BODY.
+           ADD 1 TO WS-DETAIL-COUNT
+           MOVE WS-NEXT-DATA TO WS-CURR-DATA
+           PERFORM 2000-READ-AHEAD.
+
+       3000-VALIDATE-TRAILER.
+           MOVE WS-CURR-DATA TO AMS-IO-RECORD
+           IF HT-Record-Type = AMS-TYPE-TRAILER
+               MOVE 'Y' TO WS-HAVE-TRAILER-SWITCH
+               MOVE HT-Rec-Count TO WS-TRAILER-COUNT
+           ELSE
+               MOVE 'LAST RECORD DOES NOT CARRY AMS-TYPE-TRAILER'
+                   TO WS-EL-TEXT
+               WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ADD 1 TO WS-DETAIL-COUNT
+           END-IF.
+
+       4000-PRODUCE-REPORT.
+           IF WS-HAVE-HEADER AND WS-HAVE-TRAILER
+               IF WS-TRAILER-COUNT NOT = WS-DETAIL-COUNT
+                   MOVE 'TRAILER RECORD COUNT DOES NOT MATCH DETAIL'
+                       TO WS-EL-TEXT
+                   WRITE CONTROL-RPT-LINE FROM WS-ERROR-LINE
+               ELSE
+                   MOVE WS-DETAIL-COUNT TO WS-OL-COUNT
+                   WRITE CONTROL-RPT-LINE FROM WS-OK-LINE
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE AMS-WRAPPED-FILE
+           CLOSE CONTROL-RPT-FILE.
