@@ -0,0 +1,241 @@
+      *
+      *   AMS120 - EDI-TYPE DOWNLOAD ROUTING
+      *
+      *   A PO-RECORD'S EDI-TYPE MARKS IT AS A NEW ORDER, A CHANGE TO
+      *   AN ORDER ALREADY ON FILE, OR A CANCELLATION - EACH NEEDS
+      *   DIFFERENT DOWNSTREAM HANDLING, SO MIXING THEM INTO ONE
+      *   OUTPUT FILE JUST PUSHES THE SORT INTO EVERY DOWNSTREAM JOB.
+      *   THIS STEP ROUTES EACH PO-RECORD, AND THE PRODUCT-RECORD /
+      *   LOCATION-RECORD DETAIL LINES THAT FOLLOW IT, TO THE MATCHING
+      *   OUTPUT FILE.  AN EDI-TYPE THIS STEP DOES NOT RECOGNIZE GOES
+      *   TO THE EXCEPTION FILE RATHER THAN BEING GUESSED AT.
+      *
+      *   EDI-TYPE VALUES:  'N' NEW ORDER,  'C' CHANGE,  'X' CANCEL.
+      *
+      *   ALSO CALLS THE SHARED CHKPTUTL UTILITY EVERY
+      *   WS-CHKPT-INTERVAL PO-RECORD GROUPS, RECORDING THE
+      *   SEQUENCE-NUMBER OF THE LAST PO-RECORD GROUP ROUTED.  ON
+      *   RESTART, EVERY RECORD IS SKIPPED UNTIL A PO-RECORD WITH A
+      *   HIGHER SEQUENCE-NUMBER THAN THE CHECKPOINT IS REACHED, SO A
+      *   PARTIALLY-ROUTED PO GROUP IS NEVER SPLIT ACROSS RUNS.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR EDI-TYPE DOWNLOAD ROUTING.
+      *   2026-08-08  ADDED CHECKPOINT/RESTART SUPPORT.
+      *   2026-08-08  WIDENED THE CHECKPOINT SEQUENCE-NUMBER FIELDS TO
+      *               99V999 TO MATCH Sequence-Number EXACTLY -- THE
+      *               OLD 9(05) TRUNCATED THE 3 FRACTIONAL DIGITS,
+      *               WHICH COULD STALL THE RESTART CATCH-UP TEST.
+      *   2026-08-08  DEFAULTED WS-CURRENT-ROUTE TO THE EXCEPTION
+      *               ROUTE INSTEAD OF 'X', WHICH ALIASED THE CANCEL
+      *               ROUTE AND COULD MISROUTE AN UNROUTED DETAIL
+      *               RECORD TO CANCEL-PO-FILE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS120.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEW-PO-FILE       ASSIGN TO AMSNEWPO
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHANGE-PO-FILE    ASSIGN TO AMSCHGPO
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CANCEL-PO-FILE    ASSIGN TO AMSCANPO
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPT-PO-FILE    ASSIGN TO AMSEXCPO
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  NEW-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  NEW-PO-RECORD                 PIC X(151).
+
+       FD  CHANGE-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  CHANGE-PO-RECORD              PIC X(151).
+
+       FD  CANCEL-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  CANCEL-PO-RECORD              PIC X(151).
+
+       FD  EXCEPT-PO-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  EXCEPT-PO-RECORD              PIC X(151).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+      *>   DEFAULTS TO THE EXCEPTION ROUTE, NOT A REAL BUSINESS ROUTE,
+      *>   SO A PRODUCT-RECORD/LOCATION-RECORD ARRIVING BEFORE ANY
+      *>   PO-RECORD HAS SET A ROUTE LANDS IN EXCEPT-PO-FILE RATHER
+      *>   THAN BEING MISTAKEN FOR A CANCEL.
+       01  WS-CURRENT-ROUTE              PIC X(01) VALUE 'E'.
+           88  WS-ROUTE-NEW               VALUE 'N'.
+           88  WS-ROUTE-CHANGE            VALUE 'C'.
+           88  WS-ROUTE-CANCEL            VALUE 'X'.
+           88  WS-ROUTE-EXCEPT            VALUE 'E'.
+
+       01  WS-NEW-COUNT                  PIC S9(9) COMP-3 VALUE 0.
+       01  WS-CHANGE-COUNT               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-CANCEL-COUNT               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-EXCEPT-COUNT               PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RECORD-COUNT               PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-CHKPT-INTERVAL             PIC S9(9) COMP-3 VALUE 200.
+       01  WS-GROUPS-SINCE-CHKPT         PIC S9(9) COMP-3 VALUE 0.
+       01  WS-RESTARTING-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-IS-RESTARTING           VALUE 'Y'.
+       01  WS-CURRENT-KEY.
+           05  WS-CK-SEQUENCE             PIC 99V999.
+           05  FILLER                     PIC X(15).
+
+      *> CHKPTUTL LINKAGE WORK AREA
+       01  WS-CHKPT-ACTION               PIC X(01).
+       01  WS-CHKPT-DDNAME               PIC X(08) VALUE 'CHKPTAM'.
+       01  WS-CHKPT-JOBID                PIC X(08) VALUE 'AMSPODL'.
+       01  WS-CHKPT-KEY                  PIC X(20).
+       01  WS-CHKPT-KEY-GROUP REDEFINES WS-CHKPT-KEY.
+           05  WS-CKG-SEQUENCE            PIC 99V999.
+           05  FILLER                     PIC X(15).
+       01  WS-CHKPT-COUNT                PIC S9(09) COMP-3.
+       01  WS-CHKPT-STATUS               PIC X(01).
+           88  WS-CHKPT-WAS-FOUND         VALUE '0'.
+
+      *> CTLLEDGR LINKAGE WORK AREA
+       01  WS-CTL-ACTION                 PIC X(01).
+       01  WS-CTL-DDNAME                 PIC X(08) VALUE 'CTLLEDGR'.
+       01  WS-CTL-JOBID                  PIC X(08) VALUE 'AMS120'.
+       01  WS-CTL-FILENAME               PIC X(20) VALUE 'AMSPODL'.
+       01  WS-CTL-RUN-DATE               PIC 9(08).
+       01  WS-CTL-RECORD-COUNT           PIC S9(09) COMP-3.
+       01  WS-CTL-STATUS                 PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  AMS-DOWNLOAD-FILE
+           OPEN OUTPUT NEW-PO-FILE
+           OPEN OUTPUT CHANGE-PO-FILE
+           OPEN OUTPUT CANCEL-PO-FILE
+           OPEN OUTPUT EXCEPT-PO-FILE
+           PERFORM 1150-LOAD-LAST-CHECKPOINT
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       1150-LOAD-LAST-CHECKPOINT.
+           MOVE 'R' TO WS-CHKPT-ACTION
+           MOVE SPACES TO WS-CHKPT-KEY
+           MOVE 0 TO WS-CHKPT-COUNT
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS
+           IF WS-CHKPT-WAS-FOUND
+               MOVE 'Y' TO WS-RESTARTING-SWITCH
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORD-COUNT
+           IF Record-Type OF AMS-PO-AREA = AMS-TYPE-PO
+               IF WS-IS-RESTARTING
+                   PERFORM 2050-CHECK-RESTART-CAUGHT-UP
+               END-IF
+               IF NOT WS-IS-RESTARTING
+                   PERFORM 2100-SET-ROUTE
+               END-IF
+           END-IF
+           IF NOT WS-IS-RESTARTING
+               PERFORM 2200-WRITE-ROUTED-RECORD
+           END-IF
+           PERFORM 1100-READ-RECORD.
+
+       2050-CHECK-RESTART-CAUGHT-UP.
+           MOVE Sequence-Number OF AMS-PO-AREA TO WS-CK-SEQUENCE
+           IF WS-CK-SEQUENCE > WS-CKG-SEQUENCE
+               MOVE 'N' TO WS-RESTARTING-SWITCH
+           END-IF.
+
+       2100-SET-ROUTE.
+           EVALUATE EDI-Type OF AMS-PO-AREA
+               WHEN 'N'
+                   SET WS-ROUTE-NEW TO TRUE
+               WHEN 'C'
+                   SET WS-ROUTE-CHANGE TO TRUE
+               WHEN 'X'
+                   SET WS-ROUTE-CANCEL TO TRUE
+               WHEN OTHER
+                   SET WS-ROUTE-EXCEPT TO TRUE
+           END-EVALUATE
+           ADD 1 TO WS-GROUPS-SINCE-CHKPT
+           IF WS-GROUPS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+               PERFORM 2110-WRITE-CHECKPOINT
+               MOVE 0 TO WS-GROUPS-SINCE-CHKPT
+           END-IF.
+
+       2110-WRITE-CHECKPOINT.
+           MOVE 'W' TO WS-CHKPT-ACTION
+           MOVE Sequence-Number OF AMS-PO-AREA TO WS-CK-SEQUENCE
+           MOVE WS-CURRENT-KEY TO WS-CHKPT-KEY
+           MOVE WS-RECORD-COUNT TO WS-CHKPT-COUNT
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS.
+
+       2200-WRITE-ROUTED-RECORD.
+           EVALUATE TRUE
+               WHEN WS-ROUTE-NEW
+                   WRITE NEW-PO-RECORD FROM AMS-IO-RECORD
+                   ADD 1 TO WS-NEW-COUNT
+               WHEN WS-ROUTE-CHANGE
+                   WRITE CHANGE-PO-RECORD FROM AMS-IO-RECORD
+                   ADD 1 TO WS-CHANGE-COUNT
+               WHEN WS-ROUTE-CANCEL
+                   WRITE CANCEL-PO-RECORD FROM AMS-IO-RECORD
+                   ADD 1 TO WS-CANCEL-COUNT
+               WHEN OTHER
+                   WRITE EXCEPT-PO-RECORD FROM AMS-IO-RECORD
+                   ADD 1 TO WS-EXCEPT-COUNT
+           END-EVALUATE.
+
+       9000-TERMINATE.
+           MOVE 'I' TO WS-CHKPT-ACTION
+           CALL 'CHKPTUTL' USING WS-CHKPT-ACTION WS-CHKPT-DDNAME
+               WS-CHKPT-JOBID WS-CHKPT-KEY WS-CHKPT-COUNT
+               WS-CHKPT-STATUS
+           PERFORM 9100-LOG-CONTROL-TOTALS
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE NEW-PO-FILE
+           CLOSE CHANGE-PO-FILE
+           CLOSE CANCEL-PO-FILE
+           CLOSE EXCEPT-PO-FILE.
+
+       9100-LOG-CONTROL-TOTALS.
+           ACCEPT WS-CTL-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'W' TO WS-CTL-ACTION
+           MOVE WS-RECORD-COUNT TO WS-CTL-RECORD-COUNT
+           CALL 'CTLLEDGR' USING WS-CTL-ACTION WS-CTL-DDNAME
+               WS-CTL-JOBID WS-CTL-FILENAME WS-CTL-RUN-DATE
+               WS-CTL-RECORD-COUNT WS-CTL-STATUS.
