@@ -0,0 +1,111 @@
+      *
+      *   AMS130 - PO-RECORD CROSS-DATE VALIDATION
+      *
+      *   THE-DATES GROUP ON THE PO-RECORD CARRIES THE EXPECTED
+      *   RECEIPT DATE AND THE CANCEL-BY DATE QUOTED BY THE VENDOR,
+      *   ALONGSIDE THE DATE THE ORDER WAS ADDED TO THEIR SYSTEM.
+      *   NEITHER THE VENDOR'S EDI SYSTEM NOR OUR INTAKE VALIDATES
+      *   THAT THESE THREE DATES ARE IN A SENSIBLE ORDER, SO BAD
+      *   VENDOR DATA (A CANCEL-BY DATE AHEAD OF THE EXPECTED RECEIPT,
+      *   OR AN ADD-DATE LATER THAN BOTH) FLOWS STRAIGHT THROUGH TO
+      *   BUYING.  THIS STEP CHECKS EACH PO-RECORD'S DATES AND
+      *   REPORTS ANY COMBINATION THAT DOES NOT MAKE SENSE.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR PO-RECORD CROSS-DATE VALIDATION.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS130.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DATE-RPT-FILE     ASSIGN TO AMSDTERR
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  DATE-RPT-FILE.
+       01  DATE-RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-EXPECTED-DATE-N            PIC 9(06) VALUE 0.
+       01  WS-CANCEL-DATE-N              PIC 9(06) VALUE 0.
+       01  WS-ADD-DATE-N                 PIC 9(06) VALUE 0.
+
+       01  WS-ERROR-COUNT                PIC S9(9) COMP-3 VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(40)
+               VALUE 'AMS130 PO-RECORD DATE VALIDATION ERRORS'.
+
+       01  WS-ERROR-LINE.
+           05  WS-EL-VENDOR              PIC 9(10).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WS-EL-PO                  PIC 9(12).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WS-EL-REASON              PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           OPEN OUTPUT DATE-RPT-FILE
+           WRITE DATE-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           IF Record-Type OF AMS-PO-AREA = AMS-TYPE-PO
+               PERFORM 2100-VALIDATE-DATES
+           END-IF
+           PERFORM 1100-READ-RECORD.
+
+       2100-VALIDATE-DATES.
+           MOVE Expected-Reciept-Date OF AMS-PO-AREA
+               TO WS-EXPECTED-DATE-N
+           MOVE Cancel-by-date OF AMS-PO-AREA
+               TO WS-CANCEL-DATE-N
+           MOVE Add-Date OF AMS-PO-AREA
+               TO WS-ADD-DATE-N
+           IF WS-CANCEL-DATE-N < WS-EXPECTED-DATE-N
+               MOVE 'CANCEL-BY DATE IS BEFORE EXPECTED RECEIPT DATE'
+                   TO WS-EL-REASON
+               PERFORM 2200-WRITE-ERROR
+           END-IF
+           IF WS-ADD-DATE-N > WS-EXPECTED-DATE-N
+                   AND WS-ADD-DATE-N > WS-CANCEL-DATE-N
+               MOVE 'ADD-DATE IS LATER THAN BOTH EXPECTED/CANCEL DATES'
+                   TO WS-EL-REASON
+               PERFORM 2200-WRITE-ERROR
+           END-IF.
+
+       2200-WRITE-ERROR.
+           MOVE Vendor OF AMS-PO-AREA TO WS-EL-VENDOR
+           MOVE PO OF AMS-PO-AREA     TO WS-EL-PO
+           WRITE DATE-RPT-LINE FROM WS-ERROR-LINE
+           ADD 1 TO WS-ERROR-COUNT.
+
+       9000-TERMINATE.
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE DATE-RPT-FILE.
