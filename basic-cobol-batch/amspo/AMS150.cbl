@@ -0,0 +1,139 @@
+      *
+      *   AMS150 - EXTENDED-COST REPORT BY VENDOR
+      *
+      *   EACH PRODUCT-RECORD'S Pack-Qty TIMES Pack-Cost IS THE
+      *   EXTENDED COST OF THAT LINE, BUT THE VENDOR IS ONLY KNOWN
+      *   FROM THE PO-RECORD THAT HEADED THE GROUP - THE SAME "CURRENT
+      *   PO" ASSOCIATION USED BY AMS100/AMS110.  THIS STEP ROLLS THE
+      *   EXTENDED COST OF EVERY PRODUCT-RECORD UP TO ITS VENDOR SO
+      *   BUYING CAN SEE TOTAL COMMITTED SPEND PER VENDOR FOR THE RUN.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR THE VENDOR EXTENDED-COST ROLLUP REPORT.
+      *   2026-08-08  WIDENED WS-EXT-COST/VT-EXT-COST TO S9(14)V9999 --
+      *               PACK-QTY TIMES PACK-COST CAN NEED 14 INTEGER
+      *               DIGITS, AND THE OLD S9(13) SILENTLY TRUNCATED
+      *               THE HIGH-ORDER DIGIT WITH NO SIZE ERROR CHECK.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS150.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COST-RPT-FILE     ASSIGN TO AMSCSTRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  COST-RPT-FILE.
+       01  COST-RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-HAVE-CURRENT-PO            PIC X(01) VALUE 'N'.
+           88  WS-CURRENT-PO-SET          VALUE 'Y'.
+       01  WS-CURRENT-VENDOR             PIC 9(10) VALUE 0.
+
+      *>   Pack-Qty (9(5)V9999) x Pack-Cost (9(9)V9999) NEEDS UP TO
+      *>   14 INTEGER DIGITS, ONE MORE THAN S9(13) HOLDS.
+       01  WS-EXT-COST                   PIC S9(14)V9999 COMP-3.
+
+       01  WS-VND-MAX                    PIC S9(04) COMP VALUE 500.
+       01  WS-VND-COUNT                  PIC S9(04) COMP VALUE 0.
+       01  WS-VND-IDX                    PIC S9(04) COMP VALUE 0.
+       01  WS-VND-FOUND                  PIC S9(04) COMP VALUE 0.
+       01  VENDOR-TOTAL-TABLE.
+           05  VENDOR-TOTAL-ENTRY OCCURS 500 TIMES.
+               10  VT-VENDOR              PIC 9(10).
+               10  VT-EXT-COST            PIC S9(14)V9999 COMP-3.
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(40)
+               VALUE 'AMS150 VENDOR EXTENDED-COST ROLLUP'.
+
+       01  WS-VND-LINE.
+           05  FILLER                    PIC X(08) VALUE 'VENDOR: '.
+           05  WS-VL-VENDOR              PIC 9(10).
+           05  FILLER                    PIC X(15)
+               VALUE '   EXT COST:  '.
+           05  WS-VL-EXT-COST            PIC Z(13)9.9999.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-END-OF-FILE
+           PERFORM 3000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           OPEN OUTPUT COST-RPT-FILE
+           WRITE COST-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-RECORD.
+
+       1100-READ-RECORD.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-PROCESS-RECORD.
+           EVALUATE TRUE
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-PO
+                   MOVE 'Y' TO WS-HAVE-CURRENT-PO
+                   MOVE Vendor OF AMS-PO-AREA TO WS-CURRENT-VENDOR
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-PRODUCT
+                   IF WS-CURRENT-PO-SET
+                       PERFORM 2100-BUMP-VENDOR-COST
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 1100-READ-RECORD.
+
+       2100-BUMP-VENDOR-COST.
+           COMPUTE WS-EXT-COST ROUNDED =
+               Pack-Qty OF AMS-PRODUCT-AREA
+               * Pack-Cost OF AMS-PRODUCT-AREA
+           MOVE 0 TO WS-VND-FOUND
+           PERFORM VARYING WS-VND-IDX FROM 1 BY 1
+                   UNTIL WS-VND-IDX > WS-VND-COUNT
+               IF VT-VENDOR (WS-VND-IDX) = WS-CURRENT-VENDOR
+                   MOVE WS-VND-IDX TO WS-VND-FOUND
+                   MOVE WS-VND-COUNT TO WS-VND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-VND-FOUND = 0
+               IF WS-VND-COUNT < WS-VND-MAX
+                   ADD 1 TO WS-VND-COUNT
+                   MOVE WS-VND-COUNT TO WS-VND-FOUND
+                   MOVE WS-CURRENT-VENDOR TO VT-VENDOR (WS-VND-FOUND)
+                   MOVE 0 TO VT-EXT-COST (WS-VND-FOUND)
+               END-IF
+           END-IF
+           IF WS-VND-FOUND NOT = 0
+               ADD WS-EXT-COST TO VT-EXT-COST (WS-VND-FOUND)
+           END-IF.
+
+       3000-PRODUCE-REPORT.
+           PERFORM VARYING WS-VND-IDX FROM 1 BY 1
+                   UNTIL WS-VND-IDX > WS-VND-COUNT
+               MOVE VT-VENDOR (WS-VND-IDX)   TO WS-VL-VENDOR
+               MOVE VT-EXT-COST (WS-VND-IDX) TO WS-VL-EXT-COST
+               WRITE COST-RPT-LINE FROM WS-VND-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE COST-RPT-FILE.
