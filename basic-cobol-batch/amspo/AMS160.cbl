@@ -0,0 +1,215 @@
+      *
+      *   AMS160 - MERGED STORE-REPLENISHMENT / STOCKOUT-RISK FEED
+      *
+      *   JOINS DTAR020 CHAIN-WIDE DEPARTMENT SALES VELOCITY (UNITS
+      *   SOLD, SEE DTR100) TO THE DC STOCK ALLOCATED FOR THAT SAME
+      *   DEPARTMENT ON THE AMS PO DOWNLOAD (LOCATION-RECORD PACK-
+      *   QUANTITY, SEE AMS110), SO BUYING CAN SEE WHICH DEPARTMENTS
+      *   ARE SELLING FASTER THAN THEY ARE BEING REPLENISHED.
+      *
+      *   THE TWO FEEDS DO NOT SHARE A COMMON DEPARTMENT CODE: DTAR020
+      *   CARRIES A 3-DIGIT STORE DEPARTMENT NUMBER, WHILE THE PO-
+      *   RECORD'S Department IS A 4-DIGIT EDI CODE WHOSE LOW-ORDER 3
+      *   DIGITS ARE THE STORE DEPARTMENT NUMBER.  LOCATION-RECORD
+      *   STOCK IS ATTRIBUTED TO THE DEPARTMENT OF THE PO-RECORD THAT
+      *   HEADED ITS GROUP, THE SAME "CURRENT PO" ASSOCIATION USED BY
+      *   AMS110/AMS150.  A DEPARTMENT IS FLAGGED AS STOCKOUT RISK
+      *   WHEN ITS SALES VELOCITY EXCEEDS ITS ALLOCATED STOCK.
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED FOR THE MERGED STORE-REPLENISHMENT FEED.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AMS160.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DTAR020-FILE      ASSIGN TO DTAR020
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AMS-DOWNLOAD-FILE ASSIGN TO AMSPODL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPLEN-RPT-FILE   ASSIGN TO AMSRPLRP
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DTAR020-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01  DTAR020-FILE-RECORD           PIC X(27).
+
+       FD  AMS-DOWNLOAD-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 151 CHARACTERS.
+       01  AMS-DOWNLOAD-FILE-RECORD      PIC X(151).
+
+       FD  REPLEN-RPT-FILE.
+       01  REPLEN-RPT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY DTAR020.
+       COPY AMSPO.
+
+       01  WS-EOF-SWITCH                 PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+
+       01  WS-HAVE-CURRENT-PO            PIC X(01) VALUE 'N'.
+           88  WS-CURRENT-PO-SET          VALUE 'Y'.
+       01  WS-CURRENT-DEPT-N             PIC 9(04) VALUE 0.
+       01  WS-CURRENT-DEPT-NO3           PIC 9(03) VALUE 0.
+       01  WS-DEPT-DIVIDE-QUOT           PIC 9(04) VALUE 0.
+
+       01  WS-DEPT-MAX                   PIC S9(04) COMP VALUE 200.
+       01  WS-DEPT-COUNT                 PIC S9(04) COMP VALUE 0.
+       01  WS-DEPT-IDX                   PIC S9(04) COMP VALUE 0.
+       01  WS-DEPT-FOUND                 PIC S9(04) COMP VALUE 0.
+       01  WS-LOC-IDX                    PIC S9(04) COMP VALUE 0.
+       01  DEPT-REPLEN-TABLE.
+           05  DEPT-REPLEN-ENTRY OCCURS 200 TIMES.
+               10  DR-DEPT-NO              PIC 9(03).
+               10  DR-VELOCITY             PIC S9(09) COMP-3.
+               10  DR-ALLOC-STOCK          PIC S9(09) COMP-3.
+
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(44)
+               VALUE 'AMS160 STORE REPLENISHMENT / STOCKOUT RISK'.
+
+       01  WS-DEPT-LINE.
+           05  FILLER                    PIC X(11) VALUE 'DEPT NO.: '.
+           05  WS-DL-DEPT-NO             PIC 999.
+           05  FILLER                    PIC X(12) VALUE '  VELOCITY:'.
+           05  WS-DL-VELOCITY            PIC Z(8)9-.
+           05  FILLER                    PIC X(08) VALUE '  STOCK:'.
+           05  WS-DL-ALLOC-STOCK         PIC Z(8)9-.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  WS-DL-RISK-FLAG           PIC X(14).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUM-VELOCITY UNTIL WS-END-OF-FILE
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM 3000-INIT-AMS-READ
+           PERFORM 4000-ACCUM-STOCK UNTIL WS-END-OF-FILE
+           PERFORM 5000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DTAR020-FILE
+           OPEN OUTPUT REPLEN-RPT-FILE
+           WRITE REPLEN-RPT-LINE FROM WS-HEADING-1
+           PERFORM 1100-READ-DTAR020.
+
+       1100-READ-DTAR020.
+           READ DTAR020-FILE INTO DTAR020-RECORD-DATA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       2000-ACCUM-VELOCITY.
+           PERFORM 2100-BUMP-DEPT-VELOCITY
+           PERFORM 1100-READ-DTAR020.
+
+       2100-BUMP-DEPT-VELOCITY.
+           MOVE 0 TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF DR-DEPT-NO (WS-DEPT-IDX) = DTAR020-DEPT-NO
+                   MOVE WS-DEPT-IDX TO WS-DEPT-FOUND
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-FOUND = 0
+               IF WS-DEPT-COUNT < WS-DEPT-MAX
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-FOUND
+                   MOVE DTAR020-DEPT-NO TO DR-DEPT-NO (WS-DEPT-FOUND)
+                   MOVE 0 TO DR-VELOCITY (WS-DEPT-FOUND)
+                   MOVE 0 TO DR-ALLOC-STOCK (WS-DEPT-FOUND)
+               END-IF
+           END-IF
+           IF WS-DEPT-FOUND NOT = 0
+               ADD DTAR020-QTY-SOLD TO DR-VELOCITY (WS-DEPT-FOUND)
+           END-IF.
+
+       3000-INIT-AMS-READ.
+           OPEN INPUT AMS-DOWNLOAD-FILE
+           PERFORM 3100-READ-AMS.
+
+       3100-READ-AMS.
+           READ AMS-DOWNLOAD-FILE INTO AMS-IO-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       4000-ACCUM-STOCK.
+           EVALUATE TRUE
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-PO
+                   PERFORM 4100-SET-CURRENT-DEPT
+               WHEN Record-Type OF AMS-PO-AREA = AMS-TYPE-LOCATION
+                   IF WS-CURRENT-PO-SET
+                       PERFORM 4200-EXPLODE-LOCATIONS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           PERFORM 3100-READ-AMS.
+
+       4100-SET-CURRENT-DEPT.
+           MOVE 'Y' TO WS-HAVE-CURRENT-PO
+           MOVE Department OF AMS-PO-AREA TO WS-CURRENT-DEPT-N
+           DIVIDE WS-CURRENT-DEPT-N BY 1000
+               GIVING WS-DEPT-DIVIDE-QUOT
+               REMAINDER WS-CURRENT-DEPT-NO3.
+
+       4200-EXPLODE-LOCATIONS.
+           PERFORM VARYING WS-LOC-IDX FROM 1 BY 1
+                   UNTIL WS-LOC-IDX > 10
+               IF Pack-Quantity OF AMS-LOCATION-AREA (WS-LOC-IDX) > 0
+                   PERFORM 4210-BUMP-DEPT-STOCK
+               END-IF
+           END-PERFORM.
+
+       4210-BUMP-DEPT-STOCK.
+           MOVE 0 TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF DR-DEPT-NO (WS-DEPT-IDX) = WS-CURRENT-DEPT-NO3
+                   MOVE WS-DEPT-IDX TO WS-DEPT-FOUND
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-FOUND = 0
+               IF WS-DEPT-COUNT < WS-DEPT-MAX
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-FOUND
+                   MOVE WS-CURRENT-DEPT-NO3
+                       TO DR-DEPT-NO (WS-DEPT-FOUND)
+                   MOVE 0 TO DR-VELOCITY (WS-DEPT-FOUND)
+                   MOVE 0 TO DR-ALLOC-STOCK (WS-DEPT-FOUND)
+               END-IF
+           END-IF
+           IF WS-DEPT-FOUND NOT = 0
+               ADD Pack-Quantity OF AMS-LOCATION-AREA (WS-LOC-IDX)
+                   TO DR-ALLOC-STOCK (WS-DEPT-FOUND)
+           END-IF.
+
+       5000-PRODUCE-REPORT.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE DR-DEPT-NO (WS-DEPT-IDX)     TO WS-DL-DEPT-NO
+               MOVE DR-VELOCITY (WS-DEPT-IDX)    TO WS-DL-VELOCITY
+               MOVE DR-ALLOC-STOCK (WS-DEPT-IDX) TO WS-DL-ALLOC-STOCK
+               IF DR-VELOCITY (WS-DEPT-IDX) >
+                       DR-ALLOC-STOCK (WS-DEPT-IDX)
+                   MOVE '*** AT RISK *' TO WS-DL-RISK-FLAG
+               ELSE
+                   MOVE SPACES TO WS-DL-RISK-FLAG
+               END-IF
+               WRITE REPLEN-RPT-LINE FROM WS-DEPT-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           CLOSE DTAR020-FILE
+           CLOSE AMS-DOWNLOAD-FILE
+           CLOSE REPLEN-RPT-FILE.
