@@ -0,0 +1,42 @@
+      *******************************************************************
+      *  Ams PO download file - broken-out-date layout, as received
+      *  from vendor feeds that send Entry-Date/Expected-Reciept-Date/
+      *  Cancel-by-date/Add-Date as separate year/month/day PIC 99
+      *  elementary items instead of a packed PIC X(6).
+      *******************************************************************
+
+        01 PO-Record-Broken.
+           10 Record-Type            Pic X(2).
+           10 Sequence-Number        Pic 99v999.
+           10 Vendor-PO-Details.
+              15 Vendor              Pic 9(10).
+              15 PO-Details.
+                 20 PO               Pic 9(12).
+                 20 Entry-Date.
+                    25 year          pic 99.
+                    25 month         pic 99.
+                    25 day-of-month  pic 99.
+           10 Filler                 Pic X(8).
+           10 codes.
+              15 beg01-code          Pic X(2).
+              15 beg02-code          Pic X(2).
+           10 Department             Pic X(4).
+           10 The-Dates.
+              15 Expected-Reciept-Date.
+                 20 year             pic 99.
+                 20 month            pic 99.
+                 20 day-of-month     pic 99.
+              15 Cancel-by-date.
+                 20 year             pic 99.
+                 20 month            pic 99.
+                 20 day-of-month     pic 99.
+           10 Filler                 Pic X(4).
+           10 EDI-Type               Pic X(1).
+           10 Add-Date.
+              15 year                pic 99.
+              15 month               pic 99.
+              15 day-of-month        pic 99.
+           10 Filler                 Pic X(1).
+           10 Department-Name        Pic X(10).
+           10 Prcoess-Type           Pic X(1).
+           10 Order-Type             Pic X(2).
