@@ -0,0 +1,18 @@
+      *
+      *   ACCOUNT HISTORY RECORD - ONE TELLER TRANSACTION PER ENTRY.
+      *   AH-SEQ-NO IS THE UNIQUE PRIMARY KEY; AH-ACCOUNT-NUMBER IS AN
+      *   ALTERNATE KEY WITH DUPLICATES SO A TELLER/CSR INQUIRY CAN
+      *   PULL AN ACCOUNT'S FULL TRANSACTION HISTORY DIRECTLY INSTEAD
+      *   OF SCANNING THE WHOLE DAY'S CAPTURE FILE.
+      *
+       01  ACCTHIST-RECORD.
+           05  AH-SEQ-NO                  PIC 9(09).
+           05  AH-ACCOUNT-NUMBER          PIC 9(12).
+           05  AH-BRANCH-ID               PIC X(05).
+           05  AH-TELLER-ID               PIC X(06).
+           05  AH-TRAN-DATE               PIC 9(08).
+           05  AH-TRAN-TIME               PIC 9(06).
+           05  AH-TRAN-CODE               PIC X(04).
+           05  AH-AMOUNT                  PIC S9(11)V99 COMP-3.
+           05  AH-CURRENCY                PIC X(03).
+           05  AH-DESCRIPTION             PIC X(30).
