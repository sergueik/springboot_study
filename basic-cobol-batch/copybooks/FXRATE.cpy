@@ -0,0 +1,7 @@
+      *
+      *   DAILY FX RATE TABLE RECORD - RATE TO CONVERT ONE UNIT OF
+      *   FXRATE-CURRENCY INTO THE HOME CURRENCY.
+      *
+       01  FXRATE-RECORD.
+           05  FXRATE-CURRENCY            PIC X(03).
+           05  FXRATE-RATE                PIC S9(03)V9(06) COMP-3.
