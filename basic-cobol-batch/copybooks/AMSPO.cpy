@@ -0,0 +1,65 @@
+      *******************************************************************
+      *  Ams PO download file - packed-date layout.  PO-Record,
+      *  Product-Record and Location-Record arrive as a single mixed
+      *  stream (a PO-Record header followed by its Product-Record and
+      *  Location-Record detail lines), so all three are redefined
+      *  over one maximum-length I/O area and dispatched on the
+      *  Record-Type code at the front of every record.
+      *******************************************************************
+
+       01  AMS-IO-RECORD.
+           05  AMS-PO-AREA.
+               10 Record-Type            Pic X(2).
+               10 Sequence-Number        Pic 99v999.
+               10 Vendor-PO-Details.
+                  15 Vendor              Pic 9(10).
+                  15 PO-Details.
+                     20 PO               Pic 9(12).
+                     20 Entry-Date       Pic X(6).
+               10 Filler                 Pic X(8).
+               10 codes.
+                  15 beg01-code          Pic X(2).
+                  15 beg02-code          Pic X(2).
+               10 Department             Pic X(4).
+               10 The-Dates.
+                  15 Expected-Reciept-Date  Pic X(6).
+                  15 Cancel-by-date      Pic X(6).
+               10 Filler                 Pic X(4).
+               10 EDI-Type               Pic X(1).
+               10 Add-Date               Pic X(6).
+               10 Filler                 Pic X(1).
+               10 Department-Name        Pic X(10).
+               10 Prcoess-Type           Pic X(1).
+               10 Order-Type             Pic X(2).
+               10 Filler                 Pic X(63).
+           05  AMS-PRODUCT-AREA REDEFINES AMS-PO-AREA.
+               10 PR-Record-Type         pic xx.
+               10 Pack-details.
+                  15 Pack-Qty            Pic 9(5)V9999.
+                  15 Pack-Cost           Pic 9(9)V9999.
+               10 Product-details.
+                  15 APN                 Pic 9(13).
+                  15 Filler              Pic X(1).
+               10 Product                Pic 9(8).
+               10 Filler                 Pic X(25).
+               10 pmg-dtl-tech-key       Pic X(15).
+               10 Case-Pack-id           Pic X(15).
+               10 Product-Name           Pic X(50).
+           05  AMS-LOCATION-AREA REDEFINES AMS-PO-AREA.
+               10 LC-Record-Type         pic xx.
+               10 location occurs 10.
+                  15 DC-Number           pic 9(4).
+                  15 Pack-Quantity       pic 9(8).
+               10 Filler                 Pic X(29).
+           05  AMS-HDR-TRL-AREA REDEFINES AMS-PO-AREA.
+               10 HT-Record-Type         pic xx.
+               10 HT-Run-Date            pic 9(8).
+               10 HT-Rec-Count           pic 9(8).
+               10 Filler                 Pic X(133).
+
+       01  AMS-RECORD-TYPE-VALUES.
+           05  AMS-TYPE-PO               PIC X(02) VALUE 'PO'.
+           05  AMS-TYPE-PRODUCT          PIC X(02) VALUE 'PR'.
+           05  AMS-TYPE-LOCATION         PIC X(02) VALUE 'LC'.
+           05  AMS-TYPE-HEADER           PIC X(02) VALUE 'HD'.
+           05  AMS-TYPE-TRAILER          PIC X(02) VALUE 'TR'.
