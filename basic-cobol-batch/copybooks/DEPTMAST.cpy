@@ -0,0 +1,6 @@
+      *
+      *   DEPARTMENT MASTER RECORD - ONE ENTRY PER VALID DEPARTMENT
+      *
+       01  DEPTMAST-RECORD.
+           05  DEPTMAST-DEPT-NO                PIC S9(03)   COMP-3.
+           05  DEPTMAST-DEPT-NAME               PIC X(20).
