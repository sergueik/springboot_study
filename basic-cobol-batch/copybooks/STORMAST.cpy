@@ -0,0 +1,9 @@
+      *
+      *   STORE MASTER RECORD - ONE ENTRY PER OPERATING STORE
+      *
+       01  STORMAST-RECORD.
+           05  STORMAST-STORE-NO              PIC S9(03)   COMP-3.
+           05  STORMAST-STORE-NAME             PIC X(20).
+           05  STORMAST-STORE-STATUS           PIC X(01).
+               88  STORMAST-STORE-ACTIVE       VALUE 'A'.
+               88  STORMAST-STORE-CLOSED       VALUE 'C'.
