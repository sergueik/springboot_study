@@ -0,0 +1,27 @@
+      *
+      *   DTAR020 I/O RECORD LAYOUT
+      *
+      *   DTAR020 IS THE OUTPUT FROM DTAB020 FROM THE IML
+      *   CENTRAL REPORTING SYSTEM (SEE Example/cobol/DTAR020a.cbl).
+      *   RECORD LENGTH IS 27 FOR BOTH THE DETAIL RECORD AND THE
+      *   HEADER/TRAILER RECORD THAT ARE REDEFINED OVER THE SAME AREA
+      *   SO A SINGLE FIXED-LENGTH FILE CAN CARRY ALL THREE.
+      *
+       01  DTAR020-IO-RECORD.
+           05  DTAR020-RECORD-DATA.
+               10  DTAR020-KCODE-STORE-KEY.
+                   15 DTAR020-KEYCODE-NO      PIC X(08).
+                   15 DTAR020-STORE-NO        PIC S9(03)   COMP-3.
+               10  DTAR020-DATE               PIC S9(07)   COMP-3.
+               10  DTAR020-DEPT-NO            PIC S9(03)   COMP-3.
+               10  DTAR020-QTY-SOLD           PIC S9(9)    COMP-3.
+               10  DTAR020-SALE-PRICE         PIC S9(9)V99 COMP-3.
+           05  DTAR020-HDR-TRL-RECORD REDEFINES DTAR020-RECORD-DATA.
+               10  DTAR020-HT-ID              PIC X(08).
+               10  DTAR020-HT-RUN-DATE        PIC S9(07)   COMP-3.
+               10  DTAR020-HT-REC-COUNT       PIC S9(9)    COMP-3.
+               10  FILLER                     PIC X(10).
+
+       01  DTAR020-HT-ID-VALUES.
+           05  DTAR020-HT-ID-HEADER      PIC X(08) VALUE 'HDRBATCH'.
+           05  DTAR020-HT-ID-TRAILER     PIC X(08) VALUE 'TRLBATCH'.
