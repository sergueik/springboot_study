@@ -0,0 +1,9 @@
+      *
+      *   TELLER TRANSACTION RECORD WITH HOME-CURRENCY TRANSLATION
+      *   ADDED ALONGSIDE THE ORIGINAL TT-AMOUNT/TT-CURRENCY.
+      *
+       01  TLR-XLATE-RECORD.
+           05  TLRX-TT-DATA               PIC X(93).
+           05  TLRX-HOME-CURRENCY         PIC X(03).
+           05  TLRX-FX-RATE               PIC S9(03)V9(06) COMP-3.
+           05  TLRX-HOME-AMOUNT           PIC S9(11)V99    COMP-3.
