@@ -0,0 +1,93 @@
+      *
+      *   CTLLEDGR - SHARED RUN-LEVEL CONTROL-TOTAL LEDGER
+      *
+      *   CALLED BY BATCH EXTRACT/DOWNLOAD JOBS AT END OF RUN TO LOG
+      *   THE SOURCE FILE THEY READ, HOW MANY RECORDS CAME OFF IT, AND
+      *   THE RUN DATE, SO THE DTAR020 EXTRACT, THE TELLER TRANSACTION
+      *   CAPTURE, AND THE AMS PO DOWNLOAD ALL BALANCE AGAINST ONE
+      *   COMMON LEDGER INSTEAD OF EACH KEEPING ITS OWN COUNTS.
+      *
+      *   LK-CTL-ACTION VALUES
+      *       'I'  INITIALIZE - CLEAR ANY PRIOR ENTRIES IN THE LEDGER
+      *       'W'  WRITE A NEW CONTROL-TOTAL ENTRY
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED AS THE SHARED RUN-LEVEL CONTROL-TOTAL
+      *               LEDGER FOR THE DTAR020, TELLER, AND AMS PO
+      *               DOWNLOAD BATCH JOBS.
+      *   2026-08-08  'W' NOW CHECKS THE FILE STATUS AFTER OPEN
+      *               EXTEND AND FALLS BACK TO OPEN OUTPUT WHEN THE
+      *               LEDGER DOES NOT YET EXIST, SINCE NO CALLER
+      *               EVER INVOKES 'I' TO CREATE IT FIRST.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLLEDGR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLLEDGR-FILE ASSIGN TO WS-CTL-DDNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLLEDGR-FILE.
+       01  CTLLEDGR-FILE-RECORD           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-DDNAME                  PIC X(08).
+       01  WS-CTL-FS                      PIC X(02).
+
+       01  WS-CTL-LINE.
+           05  WS-CL-JOBID                PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  WS-CL-FILENAME             PIC X(20).
+           05  FILLER                     PIC X(01).
+           05  WS-CL-RUN-DATE             PIC 9(08).
+           05  FILLER                     PIC X(01).
+           05  WS-CL-RECORD-COUNT         PIC 9(09).
+
+       LINKAGE SECTION.
+       01  LK-CTL-ACTION                  PIC X(01).
+       01  LK-CTL-DDNAME                  PIC X(08).
+       01  LK-CTL-JOBID                   PIC X(08).
+       01  LK-CTL-FILENAME                PIC X(20).
+       01  LK-CTL-RUN-DATE                PIC 9(08).
+       01  LK-CTL-RECORD-COUNT            PIC S9(09) COMP-3.
+       01  LK-CTL-STATUS                  PIC X(01).
+           88  LK-CTL-IS-OK                VALUE '0'.
+
+       PROCEDURE DIVISION USING LK-CTL-ACTION LK-CTL-DDNAME
+               LK-CTL-JOBID LK-CTL-FILENAME LK-CTL-RUN-DATE
+               LK-CTL-RECORD-COUNT LK-CTL-STATUS.
+       0000-MAIN.
+           MOVE LK-CTL-DDNAME TO WS-CTL-DDNAME
+           EVALUATE LK-CTL-ACTION
+               WHEN 'I'
+                   PERFORM 1000-INITIALIZE-LEDGER
+               WHEN 'W'
+                   PERFORM 2000-WRITE-ENTRY
+           END-EVALUATE
+           GOBACK.
+
+       1000-INITIALIZE-LEDGER.
+           OPEN OUTPUT CTLLEDGR-FILE
+           CLOSE CTLLEDGR-FILE
+           MOVE '0' TO LK-CTL-STATUS.
+
+       2000-WRITE-ENTRY.
+      *>   THE LEDGER IS NEVER EXPLICITLY INITIALIZED BY ANY CALLER
+      *>   (ONLY ACTION 'W' IS EVER USED), SO THE FIRST-EVER ENTRY
+      *>   MUST BE ABLE TO CREATE THE FILE RATHER THAN ASSUME IT
+      *>   ALREADY EXISTS.
+           MOVE SPACES TO WS-CTL-FS
+           OPEN EXTEND CTLLEDGR-FILE
+           IF WS-CTL-FS NOT = '00'
+               OPEN OUTPUT CTLLEDGR-FILE
+           END-IF
+           MOVE LK-CTL-JOBID        TO WS-CL-JOBID
+           MOVE LK-CTL-FILENAME     TO WS-CL-FILENAME
+           MOVE LK-CTL-RUN-DATE     TO WS-CL-RUN-DATE
+           MOVE LK-CTL-RECORD-COUNT TO WS-CL-RECORD-COUNT
+           WRITE CTLLEDGR-FILE-RECORD FROM WS-CTL-LINE
+           CLOSE CTLLEDGR-FILE
+           MOVE '0' TO LK-CTL-STATUS.
