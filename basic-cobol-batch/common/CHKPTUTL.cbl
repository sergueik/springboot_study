@@ -0,0 +1,174 @@
+      *
+      *   CHKPTUTL - SHARED CHECKPOINT/RESTART UTILITY
+      *
+      *   CALLED BY BATCH EXTRACT/DOWNLOAD JOBS TO RECORD AND RECOVER
+      *   THEIR RESTART POSITION.  THE CALLER PASSES A JOB ID (SO
+      *   SEVERAL JOBS CAN SHARE ONE CHECKPOINT FILE), THE LAST KEY IT
+      *   HAS COMMITTED, AND A RUNNING RECORD COUNT.  ON ACTION 'R' THE
+      *   MOST RECENT CHECKPOINT FOR THAT JOB ID IS RETURNED SO THE
+      *   CALLER CAN RESUME PAST IT INSTEAD OF REPROCESSING THE WHOLE
+      *   FILE FROM RECORD ONE.
+      *
+      *   LK-CHKPT-ACTION VALUES
+      *       'I'  INITIALIZE - CLEAR ANY PRIOR CHECKPOINTS FOR THIS JOB
+      *       'W'  WRITE A NEW CHECKPOINT RECORD
+      *       'R'  READ THE MOST RECENT CHECKPOINT FOR THIS JOB
+      *
+      *   MODIFICATION HISTORY
+      *   2026-08-08  ADDED AS THE SHARED CHECKPOINT/RESTART UTILITY
+      *               FOR THE DTAR020 EXTRACT AND AMS PO DOWNLOAD JOBS.
+      *   2026-08-08  'I' NO LONGER TRUNCATES THE WHOLE FILE -- ONLY
+      *               CHECKPOINTS FOR THE CALLER'S OWN JOBID ARE
+      *               CLEARED, SO A SHARED DDNAME NO LONGER LOSES
+      *               OTHER JOBS' IN-FLIGHT RESTART POSITIONS.
+      *   2026-08-08  'W' AND 'R' NOW CHECK THE FILE STATUS AFTER
+      *               OPEN EXTEND / OPEN INPUT: 'W' FALLS BACK TO
+      *               OPEN OUTPUT WHEN THE FILE DOES NOT YET EXIST
+      *               (THE WRITE WAS BEING SILENTLY DROPPED), AND
+      *               'R' SKIPS THE READ LOOP IN THAT CASE INSTEAD
+      *               OF SPINNING ON A FILE THAT NEVER OPENED.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKPTUTL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHKPT-FILE ASSIGN TO WS-CHKPT-DDNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FS.
+           SELECT CHKPT-TEMP-FILE ASSIGN TO WS-CHKPT-TEMP-DDNAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHKPT-FILE.
+       01  CHKPT-FILE-RECORD              PIC X(80).
+
+       FD  CHKPT-TEMP-FILE.
+       01  CHKPT-TEMP-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHKPT-DDNAME                PIC X(08).
+       01  WS-CHKPT-TEMP-DDNAME           PIC X(08) VALUE 'CHKPTTM'.
+       01  WS-CHKPT-FS                    PIC X(02).
+       01  WS-EOF-SWITCH                  PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE             VALUE 'Y'.
+
+       01  WS-CHKPT-LINE.
+           05  WS-CL-JOBID                PIC X(08).
+           05  FILLER                     PIC X(01).
+           05  WS-CL-KEY                  PIC X(20).
+           05  FILLER                     PIC X(01).
+           05  WS-CL-COUNT                PIC 9(09).
+
+       01  WS-FOUND-SWITCH                PIC X(01) VALUE 'N'.
+           88  WS-CHECKPOINT-FOUND        VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-CHKPT-ACTION                PIC X(01).
+       01  LK-CHKPT-DDNAME                PIC X(08).
+       01  LK-CHKPT-JOBID                 PIC X(08).
+       01  LK-CHKPT-KEY                   PIC X(20).
+       01  LK-CHKPT-COUNT                 PIC S9(09) COMP-3.
+       01  LK-CHKPT-STATUS                PIC X(01).
+           88  LK-CHKPT-IS-FOUND          VALUE '0'.
+           88  LK-CHKPT-NOT-FOUND         VALUE '1'.
+
+       PROCEDURE DIVISION USING LK-CHKPT-ACTION LK-CHKPT-DDNAME
+               LK-CHKPT-JOBID LK-CHKPT-KEY LK-CHKPT-COUNT
+               LK-CHKPT-STATUS.
+       0000-MAIN.
+           MOVE LK-CHKPT-DDNAME TO WS-CHKPT-DDNAME
+           EVALUATE LK-CHKPT-ACTION
+               WHEN 'I'
+                   PERFORM 1000-INITIALIZE-CHKPT-FILE
+               WHEN 'W'
+                   PERFORM 2000-WRITE-CHECKPOINT
+               WHEN 'R'
+                   PERFORM 3000-READ-LAST-CHECKPOINT
+           END-EVALUATE
+           GOBACK.
+
+       1000-INITIALIZE-CHKPT-FILE.
+      *>   SEVERAL JOBS SHARE THIS FILE BY JOBID, SO 'I' MAY NOT
+      *>   TRUNCATE IT -- ONLY THE CALLER'S OWN PRIOR CHECKPOINTS
+      *>   ARE DROPPED.  RECORDS FOR EVERY OTHER JOBID ARE COPIED
+      *>   THROUGH A SCRATCH FILE AND WRITTEN BACK.
+           MOVE SPACES TO WS-CHKPT-FS
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-FS NOT = '00'
+               CLOSE CHKPT-FILE
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE
+           ELSE
+               OPEN OUTPUT CHKPT-TEMP-FILE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ CHKPT-FILE INTO WS-CHKPT-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF WS-CL-JOBID NOT = LK-CHKPT-JOBID
+                               WRITE CHKPT-TEMP-RECORD
+                                   FROM WS-CHKPT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               CLOSE CHKPT-TEMP-FILE
+               OPEN OUTPUT CHKPT-FILE
+               OPEN INPUT CHKPT-TEMP-FILE
+               MOVE 'N' TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ CHKPT-TEMP-FILE INTO WS-CHKPT-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           WRITE CHKPT-FILE-RECORD FROM WS-CHKPT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               CLOSE CHKPT-TEMP-FILE
+           END-IF
+           MOVE '0' TO LK-CHKPT-STATUS.
+
+       2000-WRITE-CHECKPOINT.
+      *>   THE FIRST CHECKPOINT OF A RUN MAY ARRIVE BEFORE THE FILE
+      *>   EXISTS -- OPEN EXTEND WOULD FAIL AND LEAVE THE FILE
+      *>   UNOPENED, SO FALL BACK TO OPEN OUTPUT IN THAT CASE.
+           MOVE SPACES TO WS-CHKPT-FS
+           OPEN EXTEND CHKPT-FILE
+           IF WS-CHKPT-FS NOT = '00'
+               OPEN OUTPUT CHKPT-FILE
+           END-IF
+           MOVE LK-CHKPT-JOBID  TO WS-CL-JOBID
+           MOVE LK-CHKPT-KEY    TO WS-CL-KEY
+           MOVE LK-CHKPT-COUNT  TO WS-CL-COUNT
+           WRITE CHKPT-FILE-RECORD FROM WS-CHKPT-LINE
+           CLOSE CHKPT-FILE
+           MOVE '0' TO LK-CHKPT-STATUS.
+
+       3000-READ-LAST-CHECKPOINT.
+           MOVE 'N' TO WS-EOF-SWITCH
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE SPACES TO WS-CHKPT-FS
+           OPEN INPUT CHKPT-FILE
+           IF WS-CHKPT-FS = '00'
+               PERFORM UNTIL WS-END-OF-FILE
+                   READ CHKPT-FILE INTO WS-CHKPT-LINE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF WS-CL-JOBID = LK-CHKPT-JOBID
+                               MOVE 'Y' TO WS-FOUND-SWITCH
+                               MOVE WS-CL-KEY   TO LK-CHKPT-KEY
+                               MOVE WS-CL-COUNT TO LK-CHKPT-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+           END-IF
+           IF WS-CHECKPOINT-FOUND
+               MOVE '0' TO LK-CHKPT-STATUS
+           ELSE
+               MOVE '1' TO LK-CHKPT-STATUS
+           END-IF.
